@@ -1,144 +1,917 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. SALES.           * 程序名称
-       AUTHOR.     PEGGY FISHER.    * 作者
-      ***************************************************************
-      *  This program reads a file containing sales person yearly   *
-      *   sales information and prints a report.                    *
-      ***************************************************************
-
-*===============================================
-*  ENVIRONMENT DIVISION：环境说明部，描述程序运行环境和文件
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.       * 配置节（一般很少用）
-       SOURCE-COMPUTER.             * 源计算机（可省略）
-       OBJECT-COMPUTER.             * 目标计算机（可省略）
-
-       INPUT-OUTPUT SECTION.        * 输入输出节
-       FILE-CONTROL.                * 文件控制段，定义文件与物理文件名的对应关系
-            SELECT SALESFILE ASSIGN TO "SALES.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.   * 按行顺序读取
-            SELECT PRINT-FILE ASSIGN TO "SALESREPORT.DAT".
-
-*===============================================
-*  DATA DIVISION：数据说明部，定义数据结构和变量
-       DATA DIVISION.
-       FILE SECTION.                * 文件节，定义文件结构
-
-* 输入文件描述
-       FD SALESFILE.
-
-* 输入文件记录结构
-       01 SALESDETAILS.
-            88 ENDOFSALES VALUE HIGH-VALUES.    * 结束标志
-            05 SALESPERSON-ID       PIC 9(5).   * 销售员编号
-            05 SALESPERSON-NAME.                * 销售员姓名
-                10 LASTNAME         PIC X(20).  * 姓
-                10 FIRSTNAME        PIC X(20).  * 名
-            05 REGION               PIC X(5).   * 区域
-            05 YEARLYSALES          PIC 9(6).   * 年销售额
-            05 GENDER               PIC X.      * 性别
-
-      * 输出文件描述
-        FD PRINT-FILE.
-
-      * 输出文件记录结构
-        01  PRINT-LINE              PIC X(132). * 一行输出
-
-      * 工作存储区，定义中间变量
-        WORKING-STORAGE SECTION.
-      * 9(10).-> 9(10) COMP-3 表示使用压缩格式存储。
-        01   WS-TOTAL-SALES         PIC 9(10) COMP-3.   * 总销售额
-
-        01   WS-REGION-SALES.                           * 各区域销售额
-             05 WS-EAST             PIC 9(7) VALUE ZEROES.
-             05 WS-WEST             PIC 9(7) VALUE ZEROES.
-             05 WS-NORTH            PIC 9(7) VALUE ZEROES.
-             05 WS-SOUTH            PIC 9(7) VALUE ZEROES.
-
-      * FILLER作用就是在输出时插入指定数量的空格，让报表的各个字段对齐、格式美观。
-      * 报表标题行
-        01  HEADING-LINE.
-            05 FILLER              PIC X(5) VALUE SPACES.         * 占位用，不存储实际数据，只用于格式对齐
-            05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'. * 标题文本
-            05 FILLER              PIC X(29) VALUE SPACES.        * 占位用，控制输出格式
-            05 FILLER              PIC X(6)  VALUE 'REGION'.      * 标题文本
-            05 FILLER              PIC X(10) VALUE SPACES.        * 占位用，控制输出格式
-            05 FILLER              PIC X(12) VALUE 'YEARLY SALES'.* 标题文本
-            05 FILLER              PIC X(73) VALUE SPACES.        * 占位用，控制输出格式
-
-      * 报表明细行
-        01  DETAIL-LINE.
-            05 FILLER               PIC X(5)  VALUE SPACES.       * 占位用，控制输出格式
-            05 DET-SALESPERSON-NAME PIC X(40).                    * 销售员姓名
-            05 FILLER               PIC X(5)  VALUE SPACES.       * 占位用，控制输出格式
-            05 DET-REGION           PIC X(5).                     * 区域
-            05 FILLER               PIC X(10)  VALUE SPACES.      * 占位用，控制输出格式
-            05 DET-YEARLYSALES      PIC X(12).                    * 年销售额
-            05 FILLER               PIC X(40)  VALUE SPACES.      * 占位用，控制输出格式
-      
-      * 报表总计行
-        01  TOTAL-LINE.
-            05 FILLER               PIC X(5)   VALUE SPACES.      * 占位用，控制输出格式
-            05 FILLER               PIC X(16)  VALUE SPACES.      * 占位用，控制输出格式
-            05 FILLER               PIC X(10)  VALUE SPACES.      * 占位用，控制输出格式
-            05 FILLER               PIC X(6)   VALUE SPACES.      * 占位用，控制输出格式
-            05 FILLER               PIC X(10)  VALUE SPACES.      * 占位用，控制输出格式
-            05 TOTAL-YRLY-SALES     PIC X(12).                    * 总销售额
-            05 FILLER               PIC X(73)  VALUE SPACES.      * 占位用，控制输出格式
-
-      *===============================================
-      *  PROCEDURE DIVISION：过程部，程序主逻辑
-        PROCEDURE DIVISION.
-
-      * 打开文件段落
-        0050-OPEN-FILE.
-           OPEN INPUT SALESFILE.           * 打开输入文件
-           OPEN OUTPUT PRINT-FILE.         * 打开输出文件
-           PERFORM 0100-PROCESS-RECORDS.   * 处理记录
-           PERFORM 0200-STOP-RUN.          * 结束处理
-
-      * 处理所有销售记录
-        0100-PROCESS-RECORDS.
-
-           PERFORM 0110-WRITE-HEADING-LINE.   * 写标题行
-           READ SALESFILE
-                AT END SET ENDOFSALES TO TRUE
-                END-READ.
-           PERFORM UNTIL ENDOFSALES
-            ADD YEARLYSALES TO WS-TOTAL-SALES         * 累加总销售额
-            MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME
-            MOVE REGION TO DET-REGION
-            MOVE YEARLYSALES TO DET-YEARLYSALES
-            PERFORM 0120-WRITE-DETAIL-LINE           * 写明细行
-
-            READ SALESFILE
-            AT END SET ENDOFSALES TO TRUE
-            END-READ
-           END-PERFORM.
-           PERFORM 0130-WRITE-TOTAL-LINE.            * 写总计行
-      
-      * 写标题行
-        0110-WRITE-HEADING-LINE.
-            MOVE HEADING-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-            MOVE SPACES TO PRINT-LINE.
-            WRITE PRINT-LINE.
-
-      * 写明细行
-        0120-WRITE-DETAIL-LINE.
-            MOVE DETAIL-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-
-      * 写总计行
-        0130-WRITE-TOTAL-LINE.
-            MOVE WS-TOTAL-SALES TO TOTAL-YRLY-SALES.
-            MOVE TOTAL-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-
-      * 关闭文件并结束程序
-        0200-STOP-RUN.
-           CLOSE SALESFILE.
-           CLOSE PRINT-FILE.
-           STOP RUN.
-
-          END PROGRAM SALES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES.
+      * 程序名称
+       AUTHOR.     PEGGY FISHER.
+      * 作者
+      ***************************************************************
+      *  This program reads a file containing sales person yearly   *
+      *   sales information and prints a report.                    *
+      ***************************************************************
+
+      *===============================================
+      *  ENVIRONMENT DIVISION：环境说明部，描述程序运行环境和文件
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * 配置节（一般很少用）
+       SOURCE-COMPUTER.
+      * 源计算机（可省略）
+       OBJECT-COMPUTER.
+      * 目标计算机（可省略）
+
+       INPUT-OUTPUT SECTION.
+      * 输入输出节
+       FILE-CONTROL.
+      * 文件控制段，定义文件与物理文件名的对应关系
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS SF-SALESPERSON-ID
+             FILE STATUS IS WS-SALESFILE-STATUS.
+      * SALESFILE 现在按 SALESPERSON-ID 建立索引，维护交易由
+      * SALESMAINT 程序处理；本程序仍按顺序读取做报表
+            SELECT PRINT-FILE ASSIGN TO "SALESREPORT.DAT".
+            SELECT SORT-WORK-FILE ASSIGN TO "SALESSORT.DAT".
+      * 按区域、姓名排序用的工作文件
+            SELECT RANK-WORK-FILE ASSIGN TO "RANKWORK.DAT".
+      * 排名用的排序工作文件
+            SELECT RANK-SORTED-FILE ASSIGN TO "RANKSRTD.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RANK-REPORT-FILE ASSIGN TO "RANKREPORT.DAT".
+      * 业绩排名报表
+            SELECT EXCEPTION-FILE ASSIGN TO "SALESEXCP.DAT".
+      * 校验不通过的记录，写入异常报表而不计入总计
+            SELECT TREND-REPORT-FILE ASSIGN TO "TRENDREPORT.DAT".
+      * 多年销售趋势报表
+            SELECT CSV-FILE ASSIGN TO "SALESREPORT.CSV"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      * 逗号分隔的报表数据，供导入 Excel 使用
+            SELECT CHECKPOINT-FILE ASSIGN TO "SALESCKPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKPOINT-STATUS.
+      * 断点续跑用的检查点文件，每隔 N 条记录记一次位置
+
+      *===============================================
+      *  DATA DIVISION：数据说明部，定义数据结构和变量
+       DATA DIVISION.
+       FILE SECTION.
+      * 文件节，定义文件结构
+
+      * 输入文件描述：现为按 SALESPERSON-ID 索引的文件，本程序只
+      * 把它当作排序的输入，不做随机存取
+       FD SALESFILE.
+
+      * 输入文件记录结构
+       01 SALESDETAILS-REC.
+            05 SF-SALESPERSON-ID    PIC 9(5).
+            05 SF-SALESPERSON-NAME.
+                10 SF-LASTNAME       PIC X(20).
+                10 SF-FIRSTNAME      PIC X(20).
+            05 SF-REGION             PIC X(5).
+            05 SF-YEARLYSALES        PIC 9(6).
+            05 SF-GENDER             PIC X.
+            05 SF-PRIOR-YEAR-SALES   PIC 9(6) OCCURS 5 TIMES.
+      * 近五年历史销售额，下标1为上一年，下标5为五年前
+            05 SF-ADJUSTMENT         PIC S9(6).
+      * 调整/追回金额的累计净值，正负号分别表示追加或追回
+
+      * 排序工作文件：按区域、姓名排好序之后，由 0100-PROCESS-RECORDS
+      * 以 OUTPUT PROCEDURE 的方式逐条 RETURN 出来处理
+       SD SORT-WORK-FILE.
+       01 SALESDETAILS.
+            88 ENDOFSALES VALUE HIGH-VALUES.
+      * 结束标志
+            05 SALESPERSON-ID       PIC 9(5).
+      * 销售员编号
+            05 SALESPERSON-NAME.
+      * 销售员姓名
+                10 LASTNAME         PIC X(20).
+      * 姓
+                10 FIRSTNAME        PIC X(20).
+      * 名
+            05 REGION               PIC X(5).
+      * 区域
+            05 YEARLYSALES          PIC 9(6).
+      * 年销售额
+            05 GENDER               PIC X.
+      * 性别
+            05 PRIOR-YEAR-SALES     PIC 9(6) OCCURS 5 TIMES.
+      * 近五年历史销售额，下标1为上一年，下标5为五年前
+            05 ADJUSTMENT           PIC S9(6).
+      * 调整/追回金额的累计净值，正负号分别表示追加或追回
+
+      * 输出文件描述
+        FD PRINT-FILE.
+
+      * 输出文件记录结构
+        01  PRINT-LINE              PIC X(132).
+      * 一行输出
+
+      * 排名用的排序工作文件记录结构
+      * 字段顺序与长度必须和 SALESDETAILS-REC 完全一致：SORT ... USING
+      * SALESFILE 是按物理字节搬移记录，字段对不上会把后面的全部
+      * 字段错位
+       SD RANK-WORK-FILE.
+       01 RANK-WORK-RECORD.
+            05 RWK-SALESPERSON-ID   PIC 9(5).
+            05 RWK-SALESPERSON-NAME.
+                10 RWK-LASTNAME      PIC X(20).
+                10 RWK-FIRSTNAME     PIC X(20).
+            05 RWK-REGION           PIC X(5).
+            05 RWK-YEARLYSALES      PIC 9(6).
+            05 RWK-GENDER           PIC X.
+            05 RWK-PRIOR-YEAR-SALES PIC 9(6) OCCURS 5 TIMES.
+            05 RWK-ADJUSTMENT       PIC S9(6).
+
+      * 排好序之后落地的中间文件；字段顺序与长度同样与
+      * SALESDETAILS-REC 保持一致
+       FD RANK-SORTED-FILE.
+       01 RANK-SORTED-RECORD.
+            05 RSD-SALESPERSON-ID   PIC 9(5).
+            05 RSD-SALESPERSON-NAME.
+                10 RSD-LASTNAME      PIC X(20).
+                10 RSD-FIRSTNAME     PIC X(20).
+            05 RSD-REGION           PIC X(5).
+            05 RSD-YEARLYSALES      PIC 9(6).
+            05 RSD-GENDER           PIC X.
+            05 RSD-PRIOR-YEAR-SALES PIC 9(6) OCCURS 5 TIMES.
+            05 RSD-ADJUSTMENT       PIC S9(6).
+
+      * 排名报表输出文件
+       FD RANK-REPORT-FILE.
+       01 RANK-PRINT-LINE           PIC X(132).
+
+      * 异常报表输出文件
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-PRINT-LINE      PIC X(132).
+
+      * 多年销售趋势报表输出文件
+       FD TREND-REPORT-FILE.
+       01 TREND-PRINT-LINE          PIC X(132).
+
+      * 逗号分隔的导出文件
+       FD CSV-FILE.
+       01 CSV-LINE                  PIC X(80).
+
+      * 检查点文件：记录已处理到排序输出流的第几条，以及当时
+      * 处理到的 SALESPERSON-ID，供重启时核对；同时把重启点为止
+      * 累计的各项总计也存下来，重启时整体恢复，而不是只统计
+      * 重启点之后的尾部记录
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+            05 CKPT-RECORD-COUNT    PIC 9(7).
+            05 CKPT-SALESPERSON-ID  PIC 9(5).
+            05 CKPT-TOTAL-SALES     PIC 9(10).
+            05 CKPT-EAST            PIC 9(7).
+            05 CKPT-WEST            PIC 9(7).
+            05 CKPT-NORTH           PIC 9(7).
+            05 CKPT-SOUTH           PIC 9(7).
+            05 CKPT-MALE-SALES      PIC 9(7).
+            05 CKPT-MALE-COUNT      PIC 9(5).
+            05 CKPT-FEMALE-SALES    PIC 9(7).
+            05 CKPT-FEMALE-COUNT    PIC 9(5).
+            05 CKPT-TOTAL-COMMISSION PIC 9(10)V99.
+            05 CKPT-TOTAL-ADJUSTMENT PIC S9(9).
+            05 CKPT-RECORDS-READ    PIC 9(7).
+            05 CKPT-RECORDS-REJECTED PIC 9(7).
+            05 CKPT-PAGE-NUMBER     PIC 9(4).
+            05 CKPT-LINE-COUNT      PIC 9(4).
+
+      * 工作存储区，定义中间变量
+        WORKING-STORAGE SECTION.
+      * 9(10).-> 9(10) COMP-3 表示使用压缩格式存储。
+        01   WS-TOTAL-SALES         PIC 9(10) COMP-3.
+      * 总销售额
+
+        01   WS-SALESFILE-STATUS    PIC X(2) VALUE '00'.
+      * SALESFILE 的文件状态码
+
+        01   WS-DUP-CHECK-SW        PIC X VALUE 'N'.
+            88 DUP-CHECK-EOF        VALUE 'Y'.
+        01   WS-ID-DUP-TABLE.
+      * 以 SALESPERSON-ID 为下标记录出现次数，用于重复检测
+             05 WS-ID-COUNT         PIC 9 OCCURS 100000 TIMES
+                                     VALUE ZEROES.
+        01   WS-ID-SUBSCRIPT        PIC 9(6).
+
+        01   WS-RECORDS-READ        PIC 9(7) VALUE ZEROES.
+        01   WS-RECORDS-REJECTED    PIC 9(7) VALUE ZEROES.
+        01   WS-VALID-SW            PIC X VALUE 'Y'.
+            88 RECORD-IS-VALID      VALUE 'Y'.
+        01   WS-REJECT-REASON       PIC X(30) VALUE SPACES.
+
+      * 运行日期与分页控制
+        01   WS-RUN-DATE.
+             05 WS-RD-YY            PIC 99.
+             05 WS-RD-MM            PIC 99.
+             05 WS-RD-DD            PIC 99.
+        01   WS-RUN-DATE-DISPLAY.
+             05 WS-RDD-MM           PIC 99.
+             05 FILLER              PIC X VALUE '/'.
+             05 WS-RDD-DD           PIC 99.
+             05 FILLER              PIC X VALUE '/'.
+             05 WS-RDD-YY           PIC 99.
+        01   WS-PAGE-NUMBER         PIC 9(4) VALUE ZEROES.
+        01   WS-PAGE-NO-EDIT        PIC ZZZ9.
+        01   WS-LINE-COUNT          PIC 9(4) VALUE ZEROES.
+        01   WS-LINES-PER-PAGE      PIC 9(4) VALUE 55.
+
+      * 断点续跑控制项
+        01   WS-CHECKPOINT-STATUS   PIC X(2) VALUE '00'.
+        01   WS-CHECKPOINT-SW       PIC X VALUE 'N'.
+            88 CHECKPOINT-EOF       VALUE 'Y'.
+        01   WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+        01   WS-RESTART-COUNT       PIC 9(7) VALUE ZEROES.
+        01   WS-PROCESSED-COUNT     PIC 9(7) VALUE ZEROES.
+        01   WS-CKPT-QUOTIENT       PIC 9(7) VALUE ZEROES.
+        01   WS-CKPT-REMAINDER      PIC 9(4) VALUE ZEROES.
+
+      * 异常报表标题行
+        01  EXCEPTION-HEADING-LINE.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(7)  VALUE 'ID'.
+            05 FILLER              PIC X(3)  VALUE SPACES.
+            05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
+            05 FILLER              PIC X(29) VALUE SPACES.
+            05 FILLER              PIC X(30) VALUE 'REASON REJECTED'.
+            05 FILLER              PIC X(42) VALUE SPACES.
+
+      * 异常报表明细行
+        01  EXCEPTION-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 EXC-ID                PIC X(7).
+            05 FILLER                PIC X(3)  VALUE SPACES.
+            05 EXC-NAME              PIC X(40).
+            05 FILLER                PIC X(5)  VALUE SPACES.
+            05 EXC-REASON            PIC X(30).
+            05 FILLER                PIC X(42) VALUE SPACES.
+
+        01   WS-REGION-SALES.
+      * 各区域销售额
+             05 WS-EAST             PIC 9(7) VALUE ZEROES.
+             05 WS-WEST             PIC 9(7) VALUE ZEROES.
+             05 WS-NORTH            PIC 9(7) VALUE ZEROES.
+             05 WS-SOUTH            PIC 9(7) VALUE ZEROES.
+
+      * 各区域的提成比例，静态查找表（常见的 REDEFINES 装载方式）
+        01   WS-COMM-RATE-VALUES.
+             05 FILLER              PIC X(8) VALUE 'EAST 050'.
+             05 FILLER              PIC X(8) VALUE 'WEST 045'.
+             05 FILLER              PIC X(8) VALUE 'NORTH040'.
+             05 FILLER              PIC X(8) VALUE 'SOUTH035'.
+
+        01   WS-COMMISSION-RATE-TABLE REDEFINES WS-COMM-RATE-VALUES.
+             05 WS-COMM-RATE OCCURS 4 TIMES
+                 INDEXED BY WS-RATE-IDX.
+                 10 WS-RATE-REGION  PIC X(5).
+                 10 WS-RATE-PCT     PIC V999.
+
+        01   WS-COMMISSION          PIC 9(6)V99 VALUE ZEROES.
+      * 本条记录的提成金额
+        01   WS-TOTAL-COMMISSION    PIC 9(10)V99 COMP-3 VALUE ZEROES.
+      * 提成总额
+
+        01   WS-NET-SALES           PIC S9(7) VALUE ZEROES.
+      * 本条记录年销售额加调整净值之后的净额
+        01   WS-TOTAL-ADJUSTMENT    PIC S9(9) COMP-3 VALUE ZEROES.
+      * 调整/追回净值累计总额
+        01   WS-TOTAL-NET-SALES     PIC S9(10) COMP-3 VALUE ZEROES.
+      * 净销售额总计 = 年销售额总计 + 调整净值总计
+
+        01   WS-GENDER-SALES.
+      * 按性别统计的销售额与人数
+             05 WS-MALE-SALES       PIC 9(7) VALUE ZEROES.
+             05 WS-MALE-COUNT       PIC 9(5) VALUE ZEROES.
+             05 WS-FEMALE-SALES     PIC 9(7) VALUE ZEROES.
+             05 WS-FEMALE-COUNT     PIC 9(5) VALUE ZEROES.
+
+      * FILLER作用就是在输出时插入指定数量的空格，让报表的各个字段对齐、格式美观。
+      * 每个标题 FILLER 的宽度经过计算，使标签的起始列与 DETAIL-LINE
+      * 中对应字段的起始列一致；ADJUST/NET SALES 改用带浮动负号的
+      * 编辑型数字，宽度按 WS-TOTAL-ADJUSTMENT/WS-TOTAL-NET-SALES 的
+      * 最大位数取，明细行与总计行共用同一宽度，列才能真正对齐
+      * 报表标题行
+        01  HEADING-LINE.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(40) VALUE 'SALESPERSON NAME'.
+            05 FILLER              PIC X(2)  VALUE SPACES.
+            05 FILLER              PIC X(7)  VALUE 'REGION'.
+            05 FILLER              PIC X(12) VALUE 'YEARLY SALES'.
+            05 FILLER              PIC X(2)  VALUE SPACES.
+            05 FILLER              PIC X(13) VALUE 'COMMISSION'.
+            05 FILLER              PIC X(1)  VALUE SPACES.
+            05 FILLER              PIC X(10) VALUE 'ADJUST'.
+            05 FILLER              PIC X(2)  VALUE SPACES.
+            05 FILLER              PIC X(11) VALUE 'NET SALES'.
+            05 FILLER              PIC X(2)  VALUE SPACES.
+            05 HDG-RUN-DATE        PIC X(8).
+            05 FILLER              PIC X(2)  VALUE SPACES.
+            05 FILLER              PIC X(5)  VALUE 'PAGE '.
+            05 HDG-PAGE-NO         PIC X(4).
+            05 FILLER              PIC X(6)  VALUE SPACES.
+
+      * 报表明细行
+        01  DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 DET-SALESPERSON-NAME PIC X(40).
+            05 FILLER               PIC X(2)  VALUE SPACES.
+            05 DET-REGION           PIC X(5).
+            05 FILLER               PIC X(2)  VALUE SPACES.
+            05 DET-YEARLYSALES      PIC X(12).
+            05 FILLER               PIC X(2)  VALUE SPACES.
+            05 DET-COMMISSION       PIC Z(9)9.99.
+            05 FILLER               PIC X(1)  VALUE SPACES.
+            05 DET-ADJUSTMENT       PIC -(9)9.
+            05 FILLER               PIC X(2)  VALUE SPACES.
+            05 DET-NET-SALES        PIC -(10)9.
+            05 FILLER               PIC X(27) VALUE SPACES.
+
+      * 报表总计行
+        01  TOTAL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 FILLER               PIC X(42) VALUE SPACES.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 FILLER               PIC X(2)  VALUE SPACES.
+            05 TOTAL-YRLY-SALES     PIC X(12).
+            05 FILLER               PIC X(2)  VALUE SPACES.
+            05 TOTAL-COMMISSION     PIC Z(9)9.99.
+            05 FILLER               PIC X(1)  VALUE SPACES.
+            05 TOTAL-ADJUSTMENT     PIC -(9)9.
+            05 FILLER               PIC X(2)  VALUE SPACES.
+            05 TOTAL-NET-SALES      PIC -(10)9.
+            05 FILLER               PIC X(27) VALUE SPACES.
+
+      * 区域小计标题行
+        01  REGION-HEADING-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(25)  VALUE 'REGION SUBTOTALS'.
+            05 FILLER               PIC X(102) VALUE SPACES.
+
+      * 区域小计明细行
+        01  REGION-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 RGN-LABEL            PIC X(10).
+            05 FILLER               PIC X(10)  VALUE SPACES.
+            05 RGN-AMOUNT           PIC X(12).
+            05 FILLER               PIC X(95)  VALUE SPACES.
+
+      * 性别小计标题行
+        01  GENDER-HEADING-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(25)  VALUE 'GENDER SUBTOTALS'.
+            05 FILLER               PIC X(102) VALUE SPACES.
+
+      * 性别小计明细行
+        01  GENDER-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 GEN-LABEL            PIC X(10).
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 GEN-COUNT            PIC X(7).
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 GEN-AMOUNT           PIC X(12).
+            05 FILLER               PIC X(83)  VALUE SPACES.
+
+      * 控制总计（平衡用）标题行
+        01  CONTROL-TOTAL-HEADING-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(25)  VALUE 'CONTROL TOTALS'.
+            05 FILLER               PIC X(102) VALUE SPACES.
+
+      * 控制总计明细行
+        01  CONTROL-TOTAL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 CTL-LABEL            PIC X(20).
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 CTL-VALUE            PIC X(12).
+            05 FILLER               PIC X(90)  VALUE SPACES.
+
+      * 排名报表相关开关与计数器
+        01  WS-RANK-SW              PIC X VALUE 'N'.
+            88 RANK-EOF             VALUE 'Y'.
+        01  WS-RANK-NUMBER          PIC 9(4) VALUE ZEROES.
+
+      * 排名报表标题行
+        01  RANK-HEADING-LINE.
+            05 FILLER              PIC X(5) VALUE SPACES.
+            05 FILLER              PIC X(5) VALUE 'RANK'.
+            05 FILLER              PIC X(6) VALUE SPACES.
+            05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
+            05 FILLER              PIC X(29) VALUE SPACES.
+            05 FILLER              PIC X(6)  VALUE 'REGION'.
+            05 FILLER              PIC X(10) VALUE SPACES.
+            05 FILLER              PIC X(12) VALUE 'YEARLY SALES'.
+            05 FILLER              PIC X(43) VALUE SPACES.
+
+      * 趋势报表用的六年销售额数组：下标1为本年，2-6为近五年历史
+        01   WS-TREND-YEAR-SALES.
+             05 WS-YEAR-SALES        PIC 9(6) OCCURS 6 TIMES.
+        01   WS-TREND-SUBSCRIPT      PIC 9 VALUE 1.
+        01   WS-PCT-CHANGE           PIC S9(3)V9 VALUE ZEROES.
+        01   WS-TREND-SW             PIC X VALUE 'N'.
+            88 TREND-EOF             VALUE 'Y'.
+
+      * 趋势报表标题行
+        01  TREND-HEADING-LINE.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
+            05 FILLER              PIC X(9)  VALUE SPACES.
+            05 FILLER              PIC X(8)  VALUE 'YR-1 CHG'.
+            05 FILLER              PIC X(4)  VALUE SPACES.
+            05 FILLER              PIC X(8)  VALUE 'YR-2 CHG'.
+            05 FILLER              PIC X(4)  VALUE SPACES.
+            05 FILLER              PIC X(8)  VALUE 'YR-3 CHG'.
+            05 FILLER              PIC X(4)  VALUE SPACES.
+            05 FILLER              PIC X(8)  VALUE 'YR-4 CHG'.
+            05 FILLER              PIC X(4)  VALUE SPACES.
+            05 FILLER              PIC X(8)  VALUE 'YR-5 CHG'.
+            05 FILLER              PIC X(46) VALUE SPACES.
+
+      * 趋势报表明细行：每年与上一年相比的涨跌百分比
+        01  TREND-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 TRD-SALESPERSON-NAME  PIC X(40).
+            05 FILLER                PIC X(1)  VALUE SPACES.
+            05 TRD-PCT-1             PIC ---9.9.
+            05 FILLER                PIC X(4)  VALUE SPACES.
+            05 TRD-PCT-2             PIC ---9.9.
+            05 FILLER                PIC X(4)  VALUE SPACES.
+            05 TRD-PCT-3             PIC ---9.9.
+            05 FILLER                PIC X(4)  VALUE SPACES.
+            05 TRD-PCT-4             PIC ---9.9.
+            05 FILLER                PIC X(4)  VALUE SPACES.
+            05 TRD-PCT-5             PIC ---9.9.
+            05 FILLER                PIC X(45) VALUE SPACES.
+
+      * 排名报表明细行
+        01  RANK-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 RNK-NUMBER            PIC X(5).
+            05 FILLER                PIC X(6) VALUE SPACES.
+            05 RNK-SALESPERSON-NAME  PIC X(40).
+            05 FILLER                PIC X(5) VALUE SPACES.
+            05 RNK-REGION            PIC X(5).
+            05 FILLER                PIC X(10) VALUE SPACES.
+            05 RNK-YEARLYSALES       PIC X(12).
+            05 FILLER                PIC X(40) VALUE SPACES.
+
+      *===============================================
+      *  PROCEDURE DIVISION：过程部，程序主逻辑
+        PROCEDURE DIVISION.
+
+      * 打开文件段落
+        0050-OPEN-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RD-MM TO WS-RDD-MM.
+           MOVE WS-RD-DD TO WS-RDD-DD.
+           MOVE WS-RD-YY TO WS-RDD-YY.
+           PERFORM 0060-BUILD-DUP-TABLE.
+           PERFORM 0055-READ-CHECKPOINT.
+      * 续跑时沿用已有的报表/异常/CSV 文件内容，避免 OPEN OUTPUT
+      * 把重启前已经打印过的明细行和总计清空
+           IF WS-RESTART-COUNT > ZEROES
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY REGION, SALESPERSON-NAME
+               USING SALESFILE
+               OUTPUT PROCEDURE IS 0100-PROCESS-RECORDS.
+      * SORT 语句自行完成 SALESFILE 的打开与关闭
+           PERFORM 0160-WRITE-RANKED-REPORT.
+           PERFORM 0170-WRITE-TREND-REPORT.
+           PERFORM 0200-STOP-RUN.
+
+      * 预扫描 SALESFILE，统计每个 SALESPERSON-ID 出现的次数，
+      * 供后续校验段落判断重复记录
+        0060-BUILD-DUP-TABLE.
+           MOVE 'N' TO WS-DUP-CHECK-SW.
+           OPEN INPUT SALESFILE.
+           IF WS-SALESFILE-STATUS NOT = '00'
+               DISPLAY 'SALESFILE OPEN FAILED, STATUS = '
+                   WS-SALESFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ SALESFILE
+                AT END SET DUP-CHECK-EOF TO TRUE
+                END-READ.
+           PERFORM UNTIL DUP-CHECK-EOF
+               COMPUTE WS-ID-SUBSCRIPT = SF-SALESPERSON-ID + 1
+               ADD 1 TO WS-ID-COUNT (WS-ID-SUBSCRIPT)
+               READ SALESFILE
+                    AT END SET DUP-CHECK-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE SALESFILE.
+
+      * 读取检查点文件，确定本次从排序输出流的第几条记录开始处理；
+      * 文件不存在表示从头开始，存在则从上次记录的位置之后续跑
+        0055-READ-CHECKPOINT.
+           MOVE ZEROES TO WS-RESTART-COUNT.
+           MOVE 'N' TO WS-CHECKPOINT-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                    AT END SET CHECKPOINT-EOF TO TRUE
+                    END-READ
+               PERFORM UNTIL CHECKPOINT-EOF
+                   MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+      * 恢复到重启点为止累计的各项总计，而不是只从重启点之后
+      * 重新统计，否则控制总计/区域小计/性别小计只会反映尾部
+                   MOVE CKPT-TOTAL-SALES TO WS-TOTAL-SALES
+                   MOVE CKPT-EAST TO WS-EAST
+                   MOVE CKPT-WEST TO WS-WEST
+                   MOVE CKPT-NORTH TO WS-NORTH
+                   MOVE CKPT-SOUTH TO WS-SOUTH
+                   MOVE CKPT-MALE-SALES TO WS-MALE-SALES
+                   MOVE CKPT-MALE-COUNT TO WS-MALE-COUNT
+                   MOVE CKPT-FEMALE-SALES TO WS-FEMALE-SALES
+                   MOVE CKPT-FEMALE-COUNT TO WS-FEMALE-COUNT
+                   MOVE CKPT-TOTAL-COMMISSION TO WS-TOTAL-COMMISSION
+                   MOVE CKPT-TOTAL-ADJUSTMENT TO WS-TOTAL-ADJUSTMENT
+                   MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+                   MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                   READ CHECKPOINT-FILE
+                        AT END SET CHECKPOINT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      * 处理所有销售记录（按区域、姓名排好序之后逐条处理）
+        0100-PROCESS-RECORDS.
+
+      * 续跑时报表/异常/CSV 文件用 OPEN EXTEND 接着上次的内容写，
+      * 标题行只在全新一轮运行时写一次，否则会在文件中间再插入
+      * 一组标题
+           IF WS-RESTART-COUNT = ZEROES
+               PERFORM 0110-WRITE-HEADING-LINE
+               PERFORM 0111-WRITE-EXCEPTION-HEADING
+               PERFORM 0114-WRITE-CSV-HEADING
+           END-IF.
+           RETURN SORT-WORK-FILE
+                AT END SET ENDOFSALES TO TRUE
+                END-RETURN.
+           PERFORM UNTIL ENDOFSALES
+            ADD 1 TO WS-PROCESSED-COUNT
+            IF WS-PROCESSED-COUNT > WS-RESTART-COUNT
+                ADD 1 TO WS-RECORDS-READ
+                PERFORM 0112-VALIDATE-RECORD
+                IF RECORD-IS-VALID
+                    ADD YEARLYSALES TO WS-TOTAL-SALES
+                    EVALUATE REGION
+                        WHEN 'EAST'  ADD YEARLYSALES TO WS-EAST
+                        WHEN 'WEST'  ADD YEARLYSALES TO WS-WEST
+                        WHEN 'NORTH' ADD YEARLYSALES TO WS-NORTH
+                        WHEN 'SOUTH' ADD YEARLYSALES TO WS-SOUTH
+                    END-EVALUATE
+                    EVALUATE GENDER
+                        WHEN 'M'
+                            ADD YEARLYSALES TO WS-MALE-SALES
+                            ADD 1 TO WS-MALE-COUNT
+                        WHEN 'F'
+                            ADD YEARLYSALES TO WS-FEMALE-SALES
+                            ADD 1 TO WS-FEMALE-COUNT
+                    END-EVALUATE
+                    PERFORM 0115-CALCULATE-COMMISSION
+                    ADD ADJUSTMENT TO WS-TOTAL-ADJUSTMENT
+                    COMPUTE WS-NET-SALES = YEARLYSALES + ADJUSTMENT
+                    MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME
+                    MOVE REGION TO DET-REGION
+                    MOVE YEARLYSALES TO DET-YEARLYSALES
+                    MOVE WS-COMMISSION TO DET-COMMISSION
+                    MOVE ADJUSTMENT TO DET-ADJUSTMENT
+                    MOVE WS-NET-SALES TO DET-NET-SALES
+                    PERFORM 0120-WRITE-DETAIL-LINE
+                    PERFORM 0121-WRITE-CSV-LINE
+                ELSE
+                    ADD 1 TO WS-RECORDS-REJECTED
+                    PERFORM 0113-WRITE-EXCEPTION-LINE
+                END-IF
+                PERFORM 0156-WRITE-CHECKPOINT-IF-DUE
+            END-IF
+
+            RETURN SORT-WORK-FILE
+                AT END SET ENDOFSALES TO TRUE
+            END-RETURN
+           END-PERFORM.
+           PERFORM 0130-WRITE-TOTAL-LINE.
+           PERFORM 0140-WRITE-REGION-SUBTOTALS.
+           PERFORM 0150-WRITE-GENDER-SUBTOTALS.
+           PERFORM 0155-WRITE-CONTROL-TOTALS.
+
+      * 写标题行（包含运行日期和页号，每页开头都会调用）
+        0110-WRITE-HEADING-LINE.
+            ADD 1 TO WS-PAGE-NUMBER.
+            MOVE WS-PAGE-NUMBER TO WS-PAGE-NO-EDIT.
+            MOVE WS-RUN-DATE-DISPLAY TO HDG-RUN-DATE.
+            MOVE WS-PAGE-NO-EDIT TO HDG-PAGE-NO.
+            MOVE HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING PAGE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE ZEROES TO WS-LINE-COUNT.
+
+      * 写异常报表标题行
+        0111-WRITE-EXCEPTION-HEADING.
+            MOVE EXCEPTION-HEADING-LINE TO EXCEPTION-PRINT-LINE.
+            WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO EXCEPTION-PRINT-LINE.
+            WRITE EXCEPTION-PRINT-LINE.
+
+      * 校验当前记录：区域为空、年销售额为零、或 ID 重复均视为无效，
+      * 无效记录不计入任何总计，改写入异常报表
+        0112-VALIDATE-RECORD.
+            MOVE 'Y' TO WS-VALID-SW.
+            MOVE SPACES TO WS-REJECT-REASON.
+            COMPUTE WS-ID-SUBSCRIPT = SALESPERSON-ID + 1.
+            EVALUATE TRUE
+                WHEN REGION = SPACES
+                    MOVE 'N' TO WS-VALID-SW
+                    MOVE 'missing region' TO WS-REJECT-REASON
+                WHEN YEARLYSALES = ZEROES
+                    MOVE 'N' TO WS-VALID-SW
+                    MOVE 'zero yearly sales' TO WS-REJECT-REASON
+                WHEN WS-ID-COUNT (WS-ID-SUBSCRIPT) > 1
+                    MOVE 'N' TO WS-VALID-SW
+                    MOVE 'duplicate salesperson id' TO WS-REJECT-REASON
+            END-EVALUATE.
+
+      * 写一条异常明细行
+        0113-WRITE-EXCEPTION-LINE.
+            MOVE SALESPERSON-ID TO EXC-ID.
+            MOVE SALESPERSON-NAME TO EXC-NAME.
+            MOVE WS-REJECT-REASON TO EXC-REASON.
+            MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-PRINT-LINE.
+            WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 按区域提成比例计算本条记录的提成金额
+        0115-CALCULATE-COMMISSION.
+            MOVE ZEROES TO WS-COMMISSION.
+            SET WS-RATE-IDX TO 1.
+            SEARCH WS-COMM-RATE
+                AT END
+                    MOVE ZEROES TO WS-COMMISSION
+                WHEN WS-RATE-REGION (WS-RATE-IDX) = REGION
+                    COMPUTE WS-COMMISSION =
+                        YEARLYSALES * WS-RATE-PCT (WS-RATE-IDX)
+            END-SEARCH.
+            ADD WS-COMMISSION TO WS-TOTAL-COMMISSION.
+
+      * 写明细行；满一页后先换页重打标题行再继续写明细
+        0120-WRITE-DETAIL-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            IF WS-LINE-COUNT > WS-LINES-PER-PAGE
+                PERFORM 0110-WRITE-HEADING-LINE
+                ADD 1 TO WS-LINE-COUNT
+            END-IF.
+            MOVE DETAIL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 写 CSV 导出文件的标题行
+        0114-WRITE-CSV-HEADING.
+            MOVE 'SALESPERSON-ID,NAME,REGION,YEARLYSALES' TO CSV-LINE.
+            WRITE CSV-LINE.
+
+      * 写一行 CSV 导出数据：工号、姓名、区域、年销售额
+        0121-WRITE-CSV-LINE.
+            STRING
+                SALESPERSON-ID  DELIMITED BY SIZE
+                ','             DELIMITED BY SIZE
+                SALESPERSON-NAME DELIMITED BY SIZE
+                ','             DELIMITED BY SIZE
+                REGION          DELIMITED BY SIZE
+                ','             DELIMITED BY SIZE
+                YEARLYSALES     DELIMITED BY SIZE
+                INTO CSV-LINE
+            END-STRING.
+            WRITE CSV-LINE.
+
+      * 写总计行
+        0130-WRITE-TOTAL-LINE.
+            COMPUTE WS-TOTAL-NET-SALES =
+                    WS-TOTAL-SALES + WS-TOTAL-ADJUSTMENT.
+            MOVE WS-TOTAL-SALES TO TOTAL-YRLY-SALES.
+            MOVE WS-TOTAL-COMMISSION TO TOTAL-COMMISSION.
+            MOVE WS-TOTAL-ADJUSTMENT TO TOTAL-ADJUSTMENT.
+            MOVE WS-TOTAL-NET-SALES TO TOTAL-NET-SALES.
+            MOVE TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 写区域小计段落
+        0140-WRITE-REGION-SUBTOTALS.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE REGION-HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'EAST'  TO RGN-LABEL.
+            MOVE WS-EAST TO RGN-AMOUNT.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'WEST'  TO RGN-LABEL.
+            MOVE WS-WEST TO RGN-AMOUNT.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'NORTH'  TO RGN-LABEL.
+            MOVE WS-NORTH TO RGN-AMOUNT.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'SOUTH'  TO RGN-LABEL.
+            MOVE WS-SOUTH TO RGN-AMOUNT.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 写性别小计段落
+        0150-WRITE-GENDER-SUBTOTALS.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE GENDER-HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'MALE'       TO GEN-LABEL.
+            MOVE WS-MALE-COUNT  TO GEN-COUNT.
+            MOVE WS-MALE-SALES  TO GEN-AMOUNT.
+            MOVE GENDER-LINE  TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'FEMALE'       TO GEN-LABEL.
+            MOVE WS-FEMALE-COUNT TO GEN-COUNT.
+            MOVE WS-FEMALE-SALES TO GEN-AMOUNT.
+            MOVE GENDER-LINE     TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 按年销售额从高到低排序，生成业绩排名报表
+        0160-WRITE-RANKED-REPORT.
+            SORT RANK-WORK-FILE
+                ON DESCENDING KEY RWK-YEARLYSALES
+                USING SALESFILE
+                GIVING RANK-SORTED-FILE.
+
+            OPEN INPUT RANK-SORTED-FILE.
+            OPEN OUTPUT RANK-REPORT-FILE.
+            MOVE 'N' TO WS-RANK-SW.
+            MOVE ZERO TO WS-RANK-NUMBER.
+
+            MOVE RANK-HEADING-LINE TO RANK-PRINT-LINE.
+            WRITE RANK-PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO RANK-PRINT-LINE.
+            WRITE RANK-PRINT-LINE.
+
+            READ RANK-SORTED-FILE
+                AT END SET RANK-EOF TO TRUE
+                END-READ.
+            PERFORM UNTIL RANK-EOF
+                ADD 1 TO WS-RANK-NUMBER
+                MOVE WS-RANK-NUMBER     TO RNK-NUMBER
+                MOVE RSD-SALESPERSON-NAME TO RNK-SALESPERSON-NAME
+                MOVE RSD-REGION         TO RNK-REGION
+                MOVE RSD-YEARLYSALES    TO RNK-YEARLYSALES
+                MOVE RANK-DETAIL-LINE   TO RANK-PRINT-LINE
+                WRITE RANK-PRINT-LINE AFTER ADVANCING 1 LINE
+
+                READ RANK-SORTED-FILE
+                    AT END SET RANK-EOF TO TRUE
+                END-READ
+            END-PERFORM.
+            CLOSE RANK-SORTED-FILE.
+            CLOSE RANK-REPORT-FILE.
+
+      * 每隔 WS-CHECKPOINT-INTERVAL 条已处理记录，向检查点文件
+      * 记一次当前位置，供批量作业中断后续跑
+        0156-WRITE-CHECKPOINT-IF-DUE.
+            DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER.
+            IF WS-CKPT-REMAINDER = ZEROES
+                MOVE WS-PROCESSED-COUNT TO CKPT-RECORD-COUNT
+                MOVE SALESPERSON-ID TO CKPT-SALESPERSON-ID
+                MOVE WS-TOTAL-SALES TO CKPT-TOTAL-SALES
+                MOVE WS-EAST TO CKPT-EAST
+                MOVE WS-WEST TO CKPT-WEST
+                MOVE WS-NORTH TO CKPT-NORTH
+                MOVE WS-SOUTH TO CKPT-SOUTH
+                MOVE WS-MALE-SALES TO CKPT-MALE-SALES
+                MOVE WS-MALE-COUNT TO CKPT-MALE-COUNT
+                MOVE WS-FEMALE-SALES TO CKPT-FEMALE-SALES
+                MOVE WS-FEMALE-COUNT TO CKPT-FEMALE-COUNT
+                MOVE WS-TOTAL-COMMISSION TO CKPT-TOTAL-COMMISSION
+                MOVE WS-TOTAL-ADJUSTMENT TO CKPT-TOTAL-ADJUSTMENT
+                MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+                MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+                MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER
+                MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+                WRITE CHECKPOINT-RECORD
+            END-IF.
+
+      * 写控制总计（平衡）段落：读入记录数、剔除记录数、总销售额，
+      * 供操作员逐次运行核对，不依赖人工目视总数
+        0155-WRITE-CONTROL-TOTALS.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE CONTROL-TOTAL-HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'RECORDS READ'        TO CTL-LABEL.
+            MOVE WS-RECORDS-READ       TO CTL-VALUE.
+            MOVE CONTROL-TOTAL-LINE    TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'RECORDS REJECTED'    TO CTL-LABEL.
+            MOVE WS-RECORDS-REJECTED   TO CTL-VALUE.
+            MOVE CONTROL-TOTAL-LINE    TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+            MOVE 'TOTAL YEARLY SALES'  TO CTL-LABEL.
+            MOVE WS-TOTAL-SALES        TO CTL-VALUE.
+            MOVE CONTROL-TOTAL-LINE    TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 按销售人员逐条打印近五年同比涨跌百分比的趋势报表
+        0170-WRITE-TREND-REPORT.
+            MOVE 'N' TO WS-TREND-SW.
+            OPEN INPUT SALESFILE.
+            IF WS-SALESFILE-STATUS NOT = '00'
+                DISPLAY 'SALESFILE OPEN FAILED, STATUS = '
+                    WS-SALESFILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            OPEN OUTPUT TREND-REPORT-FILE.
+
+            MOVE TREND-HEADING-LINE TO TREND-PRINT-LINE.
+            WRITE TREND-PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO TREND-PRINT-LINE.
+            WRITE TREND-PRINT-LINE.
+
+            READ SALESFILE
+                 AT END SET TREND-EOF TO TRUE
+                 END-READ.
+            PERFORM UNTIL TREND-EOF
+                MOVE SF-YEARLYSALES TO WS-YEAR-SALES (1)
+                PERFORM VARYING WS-TREND-SUBSCRIPT FROM 1 BY 1
+                    UNTIL WS-TREND-SUBSCRIPT > 5
+                    MOVE SF-PRIOR-YEAR-SALES (WS-TREND-SUBSCRIPT)
+                        TO WS-YEAR-SALES (WS-TREND-SUBSCRIPT + 1)
+                END-PERFORM
+                MOVE SF-SALESPERSON-NAME TO TRD-SALESPERSON-NAME
+                PERFORM 0171-CALCULATE-PCT-CHANGE
+                MOVE TREND-DETAIL-LINE TO TREND-PRINT-LINE
+                WRITE TREND-PRINT-LINE AFTER ADVANCING 1 LINE
+
+                READ SALESFILE
+                     AT END SET TREND-EOF TO TRUE
+                END-READ
+            END-PERFORM.
+            CLOSE SALESFILE.
+            CLOSE TREND-REPORT-FILE.
+
+      * 计算本年与近五年每一年相比的同比涨跌百分比；
+      * 上一年数据为零时视为无可比较基准，涨跌记为零
+        0171-CALCULATE-PCT-CHANGE.
+            PERFORM VARYING WS-TREND-SUBSCRIPT FROM 1 BY 1
+                UNTIL WS-TREND-SUBSCRIPT > 5
+                IF WS-YEAR-SALES (WS-TREND-SUBSCRIPT + 1) = ZEROES
+                    MOVE ZEROES TO WS-PCT-CHANGE
+                ELSE
+                    COMPUTE WS-PCT-CHANGE ROUNDED =
+                        (WS-YEAR-SALES (WS-TREND-SUBSCRIPT) -
+                         WS-YEAR-SALES (WS-TREND-SUBSCRIPT + 1))
+                        * 100 / WS-YEAR-SALES (WS-TREND-SUBSCRIPT + 1)
+                END-IF
+                EVALUATE WS-TREND-SUBSCRIPT
+                    WHEN 1 MOVE WS-PCT-CHANGE TO TRD-PCT-1
+                    WHEN 2 MOVE WS-PCT-CHANGE TO TRD-PCT-2
+                    WHEN 3 MOVE WS-PCT-CHANGE TO TRD-PCT-3
+                    WHEN 4 MOVE WS-PCT-CHANGE TO TRD-PCT-4
+                    WHEN 5 MOVE WS-PCT-CHANGE TO TRD-PCT-5
+                END-EVALUATE
+            END-PERFORM.
+
+      * 关闭文件并结束程序
+        0200-STOP-RUN.
+           CLOSE PRINT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE CSV-FILE.
+           CLOSE CHECKPOINT-FILE.
+      * 本次运行正常跑到结尾，清空检查点文件，这样下一次运行会被
+      * 当作全新的一轮处理，而不会误以为是续跑而跳过已处理的记录
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      * GOBACK 而非 STOP RUN，便于本程序被 OPERATORMENU 用 CALL 调用；
+      * 独立运行时 GOBACK 在最外层程序上与 STOP RUN 效果相同
+           GOBACK.
+
+          END PROGRAM SALES.
