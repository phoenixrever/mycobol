@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESMAINT.
+      * 程序名称：销售人员档案维护
+       AUTHOR.     PEGGY FISHER.
+      * 作者
+      ***************************************************************
+      *  This program applies ADD/CHANGE/DELETE transactions to the *
+      *   indexed SALESFILE so a single transfer or departure does  *
+      *   not require regenerating the whole file.                  *
+      ***************************************************************
+
+      *===============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS SALESPERSON-ID
+             FILE STATUS IS WS-SALESFILE-STATUS.
+            SELECT TRANFILE ASSIGN TO "SALESTRAN.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      * 维护交易输入文件
+            SELECT MAINT-LOG-FILE ASSIGN TO "SALESMAINT.LOG".
+      * 维护结果日志
+
+      *===============================================
+       DATA DIVISION.
+       FILE SECTION.
+
+      * 销售人员主档
+       FD SALESFILE.
+       01 SALESDETAILS.
+            05 SALESPERSON-ID       PIC 9(5).
+            05 SALESPERSON-NAME.
+                10 LASTNAME          PIC X(20).
+                10 FIRSTNAME         PIC X(20).
+            05 REGION                PIC X(5).
+            05 YEARLYSALES           PIC 9(6).
+            05 GENDER                PIC X.
+            05 PRIOR-YEAR-SALES-GRP.
+                10 PRIOR-YEAR-SALES  PIC 9(6) OCCURS 5 TIMES.
+            05 ADJUSTMENT             PIC S9(6).
+      * 近五年历史销售额与调整净值，与 SALES.cbl 的物理记录布局一致
+
+      * 维护交易文件
+       FD TRANFILE.
+       01 TRAN-RECORD.
+            88 ENDOFTRAN VALUE HIGH-VALUES.
+            05 TRAN-CODE             PIC X.
+      * A = 新增, C = 变更, D = 删除, J = 销售调整/追回
+            05 TRAN-SALESPERSON-ID   PIC 9(5).
+            05 TRAN-SALESPERSON-NAME.
+                10 TRAN-LASTNAME      PIC X(20).
+                10 TRAN-FIRSTNAME     PIC X(20).
+            05 TRAN-REGION           PIC X(5).
+            05 TRAN-YEARLYSALES      PIC 9(6).
+            05 TRAN-GENDER           PIC X.
+            05 TRAN-PRIOR-YEAR-SALES-GRP.
+                10 TRAN-PRIOR-YEAR-SALES PIC 9(6) OCCURS 5 TIMES.
+            05 TRAN-ADJUSTMENT        PIC S9(6).
+      * A/C 交易中为本条记录的调整净值；J 交易中为本次追加/追回的增量
+
+      * 维护结果日志
+       FD MAINT-LOG-FILE.
+       01 MAINT-LOG-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SALESFILE-STATUS      PIC X(2) VALUE '00'.
+       01  WS-TRAN-COUNT            PIC 9(7) VALUE ZEROES.
+       01  WS-REJECT-COUNT          PIC 9(7) VALUE ZEROES.
+
+       01  LOG-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 LOG-CODE              PIC X(10).
+            05 FILLER                PIC X(3)  VALUE SPACES.
+            05 LOG-ID                PIC X(7).
+            05 FILLER                PIC X(3)  VALUE SPACES.
+            05 LOG-RESULT            PIC X(40).
+            05 FILLER                PIC X(64) VALUE SPACES.
+
+      *===============================================
+       PROCEDURE DIVISION.
+
+      * 打开文件段落
+        0050-OPEN-FILE.
+           OPEN I-O SALESFILE.
+           IF WS-SALESFILE-STATUS NOT = '00'
+               DISPLAY 'SALESFILE OPEN FAILED, STATUS = '
+                   WS-SALESFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRANFILE.
+           OPEN OUTPUT MAINT-LOG-FILE.
+           PERFORM 0100-PROCESS-TRANSACTIONS.
+           PERFORM 0900-STOP-RUN.
+
+      * 读取交易文件并逐条处理
+        0100-PROCESS-TRANSACTIONS.
+           READ TRANFILE
+                AT END SET ENDOFTRAN TO TRUE
+                END-READ.
+           PERFORM UNTIL ENDOFTRAN
+               ADD 1 TO WS-TRAN-COUNT
+               PERFORM 0200-APPLY-TRANSACTION
+               READ TRANFILE
+                   AT END SET ENDOFTRAN TO TRUE
+               END-READ
+           END-PERFORM.
+           PERFORM 0300-WRITE-SUMMARY.
+
+      * 按交易类型分派到对应的处理段落
+        0200-APPLY-TRANSACTION.
+           EVALUATE TRAN-CODE
+               WHEN 'A' PERFORM 0210-ADD-RECORD
+               WHEN 'C' PERFORM 0220-CHANGE-RECORD
+               WHEN 'D' PERFORM 0230-DELETE-RECORD
+               WHEN 'J' PERFORM 0240-APPLY-ADJUSTMENT
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'UNKNOWN'   TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'unrecognized transaction code' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+           END-EVALUATE.
+
+      * 新增一条销售人员记录
+        0210-ADD-RECORD.
+           MOVE TRAN-SALESPERSON-ID   TO SALESPERSON-ID.
+           MOVE TRAN-SALESPERSON-NAME TO SALESPERSON-NAME.
+           MOVE TRAN-REGION           TO REGION.
+           MOVE TRAN-YEARLYSALES      TO YEARLYSALES.
+           MOVE TRAN-GENDER           TO GENDER.
+           MOVE TRAN-PRIOR-YEAR-SALES-GRP TO PRIOR-YEAR-SALES-GRP.
+           MOVE TRAN-ADJUSTMENT       TO ADJUSTMENT.
+           WRITE SALESDETAILS
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'ADD'       TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'rejected - id already exists' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+               NOT INVALID KEY
+                   MOVE 'ADD'       TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'added'     TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+           END-WRITE.
+
+      * 变更一条已有的销售人员记录
+        0220-CHANGE-RECORD.
+           MOVE TRAN-SALESPERSON-ID TO SALESPERSON-ID.
+           READ SALESFILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'CHANGE'    TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'rejected - id not found' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+               NOT INVALID KEY
+                   MOVE TRAN-SALESPERSON-NAME TO SALESPERSON-NAME
+                   MOVE TRAN-REGION           TO REGION
+                   MOVE TRAN-YEARLYSALES      TO YEARLYSALES
+                   MOVE TRAN-GENDER           TO GENDER
+                   MOVE TRAN-PRIOR-YEAR-SALES-GRP
+                                            TO PRIOR-YEAR-SALES-GRP
+                   MOVE TRAN-ADJUSTMENT     TO ADJUSTMENT
+                   REWRITE SALESDETAILS
+                   MOVE 'CHANGE'    TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'changed'   TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+           END-READ.
+
+      * 对一条已有的销售人员记录追加一笔调整/追回金额；调整累计
+      * 净值单独保存，不直接改写 YEARLYSALES，以保留审计轨迹
+        0240-APPLY-ADJUSTMENT.
+           MOVE TRAN-SALESPERSON-ID TO SALESPERSON-ID.
+           READ SALESFILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'ADJUST'    TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'rejected - id not found' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+               NOT INVALID KEY
+                   ADD TRAN-ADJUSTMENT TO ADJUSTMENT
+                   REWRITE SALESDETAILS
+                   MOVE 'ADJUST'    TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'adjustment applied' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+           END-READ.
+
+      * 删除一条销售人员记录
+        0230-DELETE-RECORD.
+           MOVE TRAN-SALESPERSON-ID TO SALESPERSON-ID.
+           DELETE SALESFILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'DELETE'    TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'rejected - id not found' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+               NOT INVALID KEY
+                   MOVE 'DELETE'    TO LOG-CODE
+                   MOVE TRAN-SALESPERSON-ID TO LOG-ID
+                   MOVE 'deleted'   TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+           END-DELETE.
+
+      * 写日志明细行
+        0320-WRITE-LOG-LINE.
+           MOVE LOG-DETAIL-LINE TO MAINT-LOG-LINE.
+           WRITE MAINT-LOG-LINE AFTER ADVANCING 1 LINE.
+
+      * 写处理汇总行
+        0300-WRITE-SUMMARY.
+           MOVE SPACES TO MAINT-LOG-LINE.
+           WRITE MAINT-LOG-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'TOTAL'      TO LOG-CODE.
+           MOVE WS-TRAN-COUNT TO LOG-ID.
+           MOVE 'transactions read' TO LOG-RESULT.
+           PERFORM 0320-WRITE-LOG-LINE.
+           MOVE 'REJECTED'   TO LOG-CODE.
+           MOVE WS-REJECT-COUNT TO LOG-ID.
+           MOVE 'transactions rejected' TO LOG-RESULT.
+           PERFORM 0320-WRITE-LOG-LINE.
+
+      * 关闭文件并结束程序
+        0900-STOP-RUN.
+           CLOSE SALESFILE.
+           CLOSE TRANFILE.
+           CLOSE MAINT-LOG-FILE.
+           STOP RUN.
+
+          END PROGRAM SALESMAINT.
