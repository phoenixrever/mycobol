@@ -0,0 +1,27 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY SALES/BMI RUN',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH STREAM
+//*
+//* Runs the SALES report and the BMI-FILE report as sequential
+//* steps.  Each step's condition code is checked before the next
+//* step is allowed to run, so a SALES failure stops the BMI step
+//* from running against a report that never finished.
+//*
+//* SALES and ENHANCEDBMICALCULATOR resolve every file they open
+//* through a literal SELECT ... ASSIGN TO "name" clause (a path
+//* relative to the run directory), not through a DD name, so this
+//* stream carries no DD statements for SALES.DAT, BMI-INPUT.DAT,
+//* or any of the report/exception/checkpoint files either program
+//* opens - there is nothing for a DD card to bind to. SYSOUT is
+//* kept since both programs still write operator messages there.
+//*--------------------------------------------------------------
+//*
+//SALES    EXEC PGM=SALES
+//SYSOUT   DD   SYSOUT=*
+//*
+//* BMI is bypassed if the SALES step's return code is not zero
+//*
+//BMI      EXEC PGM=ENHANCEDBMICALCULATOR,COND=(0,NE,SALES)
+//SYSOUT   DD   SYSOUT=*
+//
