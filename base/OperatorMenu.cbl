@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATORMENU.
+      * 程序名称：操作员菜单调度程序
+       AUTHOR.     PEGGY FISHER.
+      * 作者
+      ***************************************************************
+      *  This program presents the night-shift operator with a      *
+      *   simple numbered menu and CALLs the selected report         *
+      *   program (SALES, the interactive BMI calculator, or the     *
+      *   file-based BMI calculator) in place, so an operator        *
+      *   running reports by hand does not need to remember each     *
+      *   program's name or invoke them one at a time from JCL.      *
+      *   The called programs each end in GOBACK rather than         *
+      *   STOP RUN so control returns here after each one finishes.  *
+      ***************************************************************
+
+      *===============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+      *===============================================
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * 菜单选项：1=销售报表 2=互动式BMI 3=批量BMI 4=退出
+       01 WS-MENU-CHOICE          PIC 9 VALUE 0.
+       01 WS-DONE-SW              PIC X VALUE 'N'.
+           88 MENU-IS-DONE        VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      * 主流程：显示菜单、读取选择、分派，直至操作员选择退出
+       0000-MAINLINE.
+           PERFORM 0100-SHOW-MENU UNTIL MENU-IS-DONE.
+           STOP RUN.
+
+      * 显示菜单并根据选择调用对应程序
+       0100-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "=========== OPERATOR MENU ===========".
+           DISPLAY "  1. RUN SALES REPORT".
+           DISPLAY "  2. RUN INTERACTIVE BMI CALCULATOR".
+           DISPLAY "  3. RUN BATCH BMI CALCULATOR".
+           DISPLAY "  4. EXIT".
+           DISPLAY "======================================".
+           DISPLAY "ENTER SELECTION: ".
+           ACCEPT WS-MENU-CHOICE.
+      * CANCEL 紧跟在每次 CALL 之后，让被调用程序的 VALUE 初始值
+      * 在下一次选中同一菜单项时重新生效（VALUE 子句只在一个运行
+      * 单元里的首次调用时起作用），否则校验开关、累计总数和页号
+      * 会从上一次调用遗留下来的值继续算，而不是从头跑一遍新报表
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "SALES"
+                   CANCEL "SALES"
+               WHEN 2
+                   CALL "BMICALCULATOR"
+                   CANCEL "BMICALCULATOR"
+               WHEN 3
+                   CALL "ENHANCEDBMICALCULATOR"
+                   CANCEL "ENHANCEDBMICALCULATOR"
+               WHEN 4
+                   MOVE 'Y' TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION, PLEASE TRY AGAIN."
+           END-EVALUATE.
+
+       END PROGRAM OPERATORMENU.
