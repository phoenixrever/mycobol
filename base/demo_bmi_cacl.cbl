@@ -1,32 +1,84 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. INPUT-OUT.
+       PROGRAM-ID. BMICALCULATOR.
        AUTHOR. チヨウ殿.
       * This is a comment in COBOL
-      * This program calculates BMI based on user input for weight and 
+      * This program calculates BMI based on user input for weight and
       * - height.
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "BMIAUDIT.LOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+      * 互动问诊身高体重和计算结果的审计日志，每次运行追加一行
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 HEIGHT-CM           PIC 9(4)V99 VALUE 0.
        01 WEIGHT-KG           PIC 9(4)V99 VALUE 0.
        01 HEIGHT-M            PIC 9(2)V999 VALUE 0.
        01 HEIGHT-SQUARE       PIC 9(4)V9999 VALUE 0.
        01 BMI                 PIC 9(2)V99 VALUE 0.
-       01 BMI-RESULT          PIC X(20) VALUE SPACE.  
-   
-       PROCEDURE DIVISION.
-           DISPLAY "请输入身高（单位：厘米）：".
-           ACCEPT HEIGHT-CM
+       01 BMI-RESULT          PIC X(20) VALUE SPACE.
 
-           DISPLAY "请输入体重（单位：公斤）：".
-           ACCEPT WEIGHT-KG
+       01 WS-AUDIT-STATUS     PIC X(2) VALUE '00'.
+       01 WS-HEIGHT-VALID-SW  PIC X VALUE 'N'.
+           88 HEIGHT-INPUT-VALID VALUE 'Y'.
+       01 WS-WEIGHT-VALID-SW  PIC X VALUE 'N'.
+           88 WEIGHT-INPUT-VALID VALUE 'Y'.
+
+      * 审计日志行，记录本次问诊的日期、时间、身高、体重和结果
+       01 WS-AUDIT-DATE.
+           05 WS-AUDIT-YY      PIC 99.
+           05 WS-AUDIT-MM      PIC 99.
+           05 WS-AUDIT-DD      PIC 99.
+       01 WS-AUDIT-TIME.
+           05 WS-AUDIT-HH      PIC 99.
+           05 WS-AUDIT-MN      PIC 99.
+           05 WS-AUDIT-SS      PIC 99.
+       01 AUDIT-DETAIL-LINE.
+           05 AUD-YY             PIC 99.
+           05 FILLER             PIC X VALUE '/'.
+           05 AUD-MM             PIC 99.
+           05 FILLER             PIC X VALUE '/'.
+           05 AUD-DD             PIC 99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-HH             PIC 99.
+           05 FILLER             PIC X VALUE ':'.
+           05 AUD-MN             PIC 99.
+           05 FILLER             PIC X VALUE ':'.
+           05 AUD-SS             PIC 99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-HEIGHT-CM      PIC ZZZ9.99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-WEIGHT-KG      PIC ZZZ9.99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-BMI            PIC Z9.99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-RESULT         PIC X(20).
+           05 FILLER             PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      * WS-HEIGHT-VALID-SW/WS-WEIGHT-VALID-SW 的 VALUE 'N' 只在本
+      * 运行单元第一次调用本程序时生效；本程序由 OPERATORMENU 反复
+      * CALL，所以这里显式复位一次，否则第二次被调用时开关还是上
+      * 一次问诊留下的 'Y'，两个 PERFORM ... UNTIL 一次都不会执行
+           MOVE 'N' TO WS-HEIGHT-VALID-SW.
+           MOVE 'N' TO WS-WEIGHT-VALID-SW.
+           PERFORM 0100-GET-HEIGHT UNTIL HEIGHT-INPUT-VALID.
+           PERFORM 0110-GET-WEIGHT UNTIL WEIGHT-INPUT-VALID.
 
-      * BMI 计算公式：BMI = 体重(kg) / (身高(m) * 身高(m))       
+      * BMI 计算公式：BMI = 体重(kg) / (身高(m) * 身高(m))
            COMPUTE HEIGHT-M = HEIGHT-CM / 100
            COMPUTE HEIGHT-SQUARE = HEIGHT-M * HEIGHT-M
            COMPUTE BMI = WEIGHT-KG / HEIGHT-SQUARE
-      *    COMPUTE BMI = WEIGHT-KG / ((HEIGHT-CM / 100) * 
+      *    COMPUTE BMI = WEIGHT-KG / ((HEIGHT-CM / 100) *
       *    - (HEIGHT-CM / 100))
 
            IF BMI < 18.5 THEN
@@ -38,9 +90,57 @@
            ELSE
                MOVE "Obesity" TO BMI-RESULT
            END-IF.
-           
+
            DISPLAY "Your BMI is: " BMI.
            DISPLAY "BMI Result: " BMI-RESULT.
-           STOP RUN.
-       END PROGRAM INPUT-OUT.
-       
\ No newline at end of file
+           PERFORM 0200-WRITE-AUDIT-LOG.
+      * GOBACK 而非 STOP RUN，便于本程序被 OPERATORMENU 用 CALL 调用；
+      * 独立运行时 GOBACK 在最外层程序上与 STOP RUN 效果相同
+           GOBACK.
+
+      * 读取身高，非数字时提示重新输入而不是让后面的计算出错
+       0100-GET-HEIGHT.
+           DISPLAY "请输入身高（单位：厘米）：".
+           ACCEPT HEIGHT-CM.
+           IF HEIGHT-CM IS NUMERIC
+               MOVE 'Y' TO WS-HEIGHT-VALID-SW
+           ELSE
+               DISPLAY "身高输入无效，请重新输入。"
+               MOVE ZEROES TO HEIGHT-CM
+           END-IF.
+
+      * 读取体重，非数字时提示重新输入而不是让后面的计算出错
+       0110-GET-WEIGHT.
+           DISPLAY "请输入体重（单位：公斤）：".
+           ACCEPT WEIGHT-KG.
+           IF WEIGHT-KG IS NUMERIC
+               MOVE 'Y' TO WS-WEIGHT-VALID-SW
+           ELSE
+               DISPLAY "体重输入无效，请重新输入。"
+               MOVE ZEROES TO WEIGHT-KG
+           END-IF.
+
+      * 把本次问诊记录追加写入审计日志；文件首次运行时自动创建
+       0200-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE FROM DATE.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-AUDIT-YY TO AUD-YY.
+           MOVE WS-AUDIT-MM TO AUD-MM.
+           MOVE WS-AUDIT-DD TO AUD-DD.
+           MOVE WS-AUDIT-HH TO AUD-HH.
+           MOVE WS-AUDIT-MN TO AUD-MN.
+           MOVE WS-AUDIT-SS TO AUD-SS.
+           MOVE HEIGHT-CM   TO AUD-HEIGHT-CM.
+           MOVE WEIGHT-KG   TO AUD-WEIGHT-KG.
+           MOVE BMI         TO AUD-BMI.
+           MOVE BMI-RESULT  TO AUD-RESULT.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG-FILE.
+
+       END PROGRAM BMICALCULATOR.
+
