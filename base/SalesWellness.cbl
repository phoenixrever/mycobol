@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESWELLNESS.
+      * 程序名称：销售业绩与健康筛查相关性报表
+       AUTHOR.     PEGGY FISHER.
+      * 作者
+      ***************************************************************
+      *  This program matches SALESFILE records against BMI-FILE    *
+      *   records by LASTNAME/FIRSTNAME and prints YEARLYSALES       *
+      *   alongside the matching person's BMI category, so the       *
+      *   wellness committee can see whether the health screening    *
+      *   program correlates with sales performance without having   *
+      *   to cross-reference the two reports by hand. BMI-FILE is     *
+      *   read first into a working-storage table (it is the         *
+      *   smaller of the two populations); SALESFILE is then read     *
+      *   sequentially and each name is looked up in the table.       *
+      ***************************************************************
+
+      *===============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT BMI-FILE ASSIGN TO "BMI-INPUT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      * 体检身高体重原始数据，与 demo_bmi_cacl_from_file.cbl 共用
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS SALESPERSON-ID
+             FILE STATUS IS WS-SALESFILE-STATUS.
+      * 销售人员主档，与 SALES.cbl / SALESMAINT.cbl 的物理布局一致
+            SELECT PRINT-FILE ASSIGN TO "SALESWELLNESS.DAT".
+      * 业绩与健康相关性报表
+
+      *===============================================
+       DATA DIVISION.
+       FILE SECTION.
+
+      * 体检原始数据文件，按记录顺序读入后整表装入内存
+       FD BMI-FILE.
+       01 BMIDETAILS.
+           88 ENDOFBMI VALUE HIGH-VALUES.
+           05 PERSON-NAME.
+              10 LASTNAME      PIC X(20).
+              10 FIRSTNAME     PIC X(20).
+           05 HEIGHT-INCHES     PIC 9(4)V9.
+           05 WEIGHT            PIC 9(4)V9.
+           05 UNIT-OF-MEASURE   PIC X.
+               88 UNIT-IS-IMPERIAL VALUE 'I'.
+               88 UNIT-IS-METRIC   VALUE 'M'.
+
+      * 销售人员主档，与 SALES.cbl / SALESMAINT.cbl 的物理布局一致
+       FD SALESFILE.
+       01 SALESDETAILS.
+            88 ENDOFSALES VALUE HIGH-VALUES.
+            05 SALESPERSON-ID       PIC 9(5).
+            05 SALESPERSON-NAME.
+                10 LASTNAME          PIC X(20).
+                10 FIRSTNAME         PIC X(20).
+            05 REGION                PIC X(5).
+            05 YEARLYSALES           PIC 9(6).
+            05 GENDER                PIC X.
+            05 PRIOR-YEAR-SALES-GRP.
+                10 PRIOR-YEAR-SALES  PIC 9(6) OCCURS 5 TIMES.
+            05 ADJUSTMENT             PIC S9(6).
+
+      * 相关性报表
+       FD PRINT-FILE.
+       01 PRINT-LINE                 PIC X(132).
+
+      *===============================================
+       WORKING-STORAGE SECTION.
+
+       01 WS-SALESFILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-BMI-SW               PIC X VALUE 'N'.
+           88 ENDOFBMIREAD        VALUE 'Y'.
+       01 WS-BMI-VALID-SW         PIC X VALUE 'Y'.
+           88 BMI-RECORD-IS-VALID VALUE 'Y'.
+       01 WS-RECORDS-BMI-REJECTED PIC 9(7) VALUE 0.
+
+      * 体检对照表，装入内存供按姓名查找；体检人数通常少于销售人数
+       01 WS-BMI-TABLE-MAX        PIC 9(4) COMP VALUE 2000.
+       01 WS-BMI-TABLE-COUNT      PIC 9(4) COMP VALUE 0.
+       01 WS-BMI-TABLE.
+           05 WS-BMI-ENTRY OCCURS 2000 TIMES
+                          INDEXED BY WS-BMI-IDX.
+               10 WS-BMI-PERSON-NAME.
+                   15 WS-BMI-LASTNAME   PIC X(20).
+                   15 WS-BMI-FIRSTNAME  PIC X(20).
+               10 WS-BMI-VALUE      PIC 999V99.
+               10 WS-BMI-CATEGORY   PIC X(15).
+
+       01 WS-HEIGHT-M              PIC 9(2)V999 VALUE 0.
+       01 WS-HEIGHT-SQUARE         PIC 9(4)V9999 VALUE 0.
+       01 WS-BMI                  PIC 999V99 VALUE 0.
+
+       01 WS-SEARCH-SUBSCRIPT     PIC 9(4) COMP VALUE 0.
+       01 WS-MATCH-SW             PIC X VALUE 'N'.
+           88 MATCH-FOUND         VALUE 'Y'.
+       01 WS-MATCH-CATEGORY       PIC X(15).
+
+       01 WS-RECORDS-READ         PIC 9(7) VALUE 0.
+       01 WS-RECORDS-MATCHED      PIC 9(7) VALUE 0.
+       01 WS-RECORDS-UNMATCHED    PIC 9(7) VALUE 0.
+
+       01  HEADING-LINE.
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 FILLER              PIC X(40) VALUE 'SALESPERSON NAME'.
+           05 FILLER              PIC X(9)  VALUE SPACES.
+           05 FILLER              PIC X(12) VALUE 'YEARLY SALES'.
+           05 FILLER              PIC X(6)  VALUE SPACES.
+           05 FILLER              PIC X(12) VALUE 'BMI CATEGORY'.
+           05 FILLER              PIC X(10) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 DET-NAME             PIC X(40).
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 DET-YEARLYSALES      PIC ZZZ,ZZ9.
+           05 FILLER              PIC X(7)  VALUE SPACES.
+           05 DET-CATEGORY         PIC X(15).
+
+       01  NOMATCH-DETAIL-LINE.
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 NM-NAME              PIC X(40).
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 NM-YEARLYSALES       PIC ZZZ,ZZ9.
+           05 FILLER              PIC X(7)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'NO SCREENING'.
+
+       01  SUMMARY-HEADING-LINE.
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 FILLER              PIC X(40) VALUE
+              'SALES / WELLNESS CORRELATION SUMMARY'.
+
+       01  SUMMARY-DETAIL-LINE.
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 SUM-LABEL            PIC X(30).
+           05 SUM-VALUE            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      * 打开文件、建立体检对照表、逐条匹配销售人员、收尾
+       0050-OPEN-FILE.
+           OPEN INPUT BMI-FILE.
+           OPEN INPUT SALESFILE.
+           IF WS-SALESFILE-STATUS NOT = '00'
+               DISPLAY 'SALESFILE OPEN FAILED, STATUS = '
+                   WS-SALESFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 0060-BUILD-BMI-TABLE.
+           PERFORM 0100-PROCESS-SALES.
+           PERFORM 0900-STOP-RUN.
+
+      * 读取 BMI-FILE，逐条计算 BMI 并按姓名装入内存对照表
+       0060-BUILD-BMI-TABLE.
+           READ BMI-FILE
+                AT END SET ENDOFBMIREAD TO TRUE
+                END-READ.
+           PERFORM 0065-LOAD-BMI-ENTRY UNTIL ENDOFBMIREAD.
+
+      * 计算单条体检记录的 BMI 并登记到对照表中的下一个空位；身高
+      * 体重为零或非数字的记录先行剔除，不进表也不参与除法运算，
+      * 做法与 demo_bmi_cacl_from_file.cbl 的 0205 校验段落一致
+       0065-LOAD-BMI-ENTRY.
+           PERFORM 0066-VALIDATE-BMI-RECORD.
+           IF BMI-RECORD-IS-VALID
+               ADD 1 TO WS-BMI-TABLE-COUNT
+               IF WS-BMI-TABLE-COUNT > WS-BMI-TABLE-MAX
+                   DISPLAY "BMI TABLE FULL, REMAINING RECORDS SKIPPED"
+                   SET ENDOFBMIREAD TO TRUE
+               ELSE
+                   SET WS-BMI-IDX TO WS-BMI-TABLE-COUNT
+                   MOVE PERSON-NAME TO WS-BMI-PERSON-NAME (WS-BMI-IDX)
+                   PERFORM 0070-CALCULATE-BMI
+                   MOVE WS-BMI TO WS-BMI-VALUE (WS-BMI-IDX)
+                   MOVE WS-MATCH-CATEGORY
+                       TO WS-BMI-CATEGORY (WS-BMI-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-BMI-REJECTED
+           END-IF.
+           IF NOT ENDOFBMIREAD
+               READ BMI-FILE
+                    AT END SET ENDOFBMIREAD TO TRUE
+               END-READ
+           END-IF.
+
+      * 校验身高体重，拒绝零值或非数字记录，避免除零中断
+       0066-VALIDATE-BMI-RECORD.
+           MOVE 'Y' TO WS-BMI-VALID-SW.
+           EVALUATE TRUE
+               WHEN HEIGHT-INCHES NOT NUMERIC
+                    OR HEIGHT-INCHES = ZEROES
+                   MOVE 'N' TO WS-BMI-VALID-SW
+               WHEN WEIGHT NOT NUMERIC OR WEIGHT = ZEROES
+                   MOVE 'N' TO WS-BMI-VALID-SW
+           END-EVALUATE.
+
+      * 按英制/公制公式计算 BMI，并套用与 demo_bmi_cacl_from_file.cbl
+      * 相同的分类门槛
+       0070-CALCULATE-BMI.
+           IF UNIT-IS-METRIC
+               COMPUTE WS-HEIGHT-M = HEIGHT-INCHES / 100
+               COMPUTE WS-HEIGHT-SQUARE = WS-HEIGHT-M * WS-HEIGHT-M
+               COMPUTE WS-BMI = WEIGHT / WS-HEIGHT-SQUARE
+           ELSE
+               COMPUTE WS-BMI =
+                   (WEIGHT * 703) / (HEIGHT-INCHES * HEIGHT-INCHES)
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-BMI < 18.5
+                   MOVE "UNDERWEIGHT" TO WS-MATCH-CATEGORY
+               WHEN WS-BMI < 24.9
+                   MOVE "NORMAL WEIGHT" TO WS-MATCH-CATEGORY
+               WHEN WS-BMI < 29.9
+                   MOVE "OVERWEIGHT" TO WS-MATCH-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESITY" TO WS-MATCH-CATEGORY
+           END-EVALUATE.
+
+      * 逐条读取 SALESFILE，按姓名在体检对照表中查找匹配记录
+       0100-PROCESS-SALES.
+           PERFORM 0110-WRITE-HEADING-LINE.
+           READ SALESFILE NEXT RECORD
+                AT END SET ENDOFSALES TO TRUE
+                END-READ.
+           PERFORM 0120-MATCH-SALES-RECORD UNTIL ENDOFSALES.
+           PERFORM 0300-WRITE-SUMMARY.
+
+      * 查找一条 SALESFILE 记录对应的体检结果并打印明细行
+       0120-MATCH-SALES-RECORD.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 0130-SEARCH-BMI-TABLE.
+           IF MATCH-FOUND
+               ADD 1 TO WS-RECORDS-MATCHED
+               MOVE SALESPERSON-NAME TO DET-NAME
+               MOVE YEARLYSALES TO DET-YEARLYSALES
+               MOVE WS-MATCH-CATEGORY TO DET-CATEGORY
+               MOVE DETAIL-LINE TO PRINT-LINE
+           ELSE
+               ADD 1 TO WS-RECORDS-UNMATCHED
+               MOVE SALESPERSON-NAME TO NM-NAME
+               MOVE YEARLYSALES TO NM-YEARLYSALES
+               MOVE NOMATCH-DETAIL-LINE TO PRINT-LINE
+           END-IF.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           READ SALESFILE NEXT RECORD
+                AT END SET ENDOFSALES TO TRUE
+           END-READ.
+
+      * 在体检对照表中线性查找与当前 SALESFILE 记录同名的条目
+       0130-SEARCH-BMI-TABLE.
+           MOVE 'N' TO WS-MATCH-SW.
+           MOVE 0 TO WS-SEARCH-SUBSCRIPT.
+           PERFORM 0140-SEARCH-NEXT-ENTRY
+               UNTIL MATCH-FOUND
+                  OR WS-SEARCH-SUBSCRIPT = WS-BMI-TABLE-COUNT.
+
+      * 比较对照表中的下一条姓名是否匹配
+       0140-SEARCH-NEXT-ENTRY.
+           ADD 1 TO WS-SEARCH-SUBSCRIPT.
+           SET WS-BMI-IDX TO WS-SEARCH-SUBSCRIPT.
+           IF SALESPERSON-NAME = WS-BMI-PERSON-NAME (WS-BMI-IDX)
+               MOVE 'Y' TO WS-MATCH-SW
+               MOVE WS-BMI-CATEGORY (WS-BMI-IDX) TO WS-MATCH-CATEGORY
+           END-IF.
+
+      * 打印报表表头
+       0110-WRITE-HEADING-LINE.
+           MOVE HEADING-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING PAGE.
+
+      * 打印匹配情况汇总
+       0300-WRITE-SUMMARY.
+           MOVE SUMMARY-HEADING-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 2 LINES.
+           MOVE "SALESPEOPLE PROCESSED" TO SUM-LABEL.
+           MOVE WS-RECORDS-READ TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 2 LINES.
+           MOVE "MATCHED TO A BMI SCREENING" TO SUM-LABEL.
+           MOVE WS-RECORDS-MATCHED TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "NOT SCREENED" TO SUM-LABEL.
+           MOVE WS-RECORDS-UNMATCHED TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "BMI RECORDS SKIPPED (INVALID)" TO SUM-LABEL.
+           MOVE WS-RECORDS-BMI-REJECTED TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 结束处理段落
+       0900-STOP-RUN.
+           CLOSE BMI-FILE.
+           CLOSE SALESFILE.
+           CLOSE PRINT-FILE.
+      * GOBACK 而非 STOP RUN，便于本程序被 OPERATORMENU 用 CALL 调用；
+      * 独立运行时 GOBACK 在最外层程序上与 STOP RUN 效果相同
+           GOBACK.
+
+       END PROGRAM SALESWELLNESS.
