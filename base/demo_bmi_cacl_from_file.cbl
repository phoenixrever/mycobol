@@ -56,6 +56,12 @@
       * ORGANIZATION IS LINE SEQUENTIAL 表示按文本行顺序读取     
                ORGANIZATION IS LINE SEQUENTIAL.
             SELECT PRINT-FILE ASSIGN TO "BMI-REPORT.DAT".
+            SELECT EXCEPTION-FILE ASSIGN TO "BMIEXCP.DAT".
+      * 身高体重不合格记录的异常清单
+            SELECT CHECKPOINT-FILE ASSIGN TO "BMICKPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKPOINT-STATUS.
+      * 检查点文件：记录已处理到第几条，供批量运行重启时续跑
 
       * 数据说明部
        DATA DIVISION.                     
@@ -85,78 +91,279 @@
       * 输入文件描述
        FD BMI-FILE.
       * 文件记录结构
-       01 BMIDETAILS.                   
-           88 ENDOFBMI VALUE HIGH-VALUES.  
+       01 BMIDETAILS.
+           88 ENDOFBMI VALUE HIGH-VALUES.
            05 PERSON-NAME.
               10 LASTNAME      PIC X(20).
               10 FIRSTNAME     PIC X(20).
-           05 HEIGHT-INCHES     PIC 999.
-           05 WEIGHT            PIC 999.
+           05 HEIGHT-INCHES     PIC 9(4)V9.
+           05 WEIGHT            PIC 9(4)V9.
+      * 加宽为带一位小数的数值，以容纳电子体重秤/身高仪给出的精度
+           05 UNIT-OF-MEASURE   PIC X.
+               88 UNIT-IS-IMPERIAL VALUE 'I'.
+               88 UNIT-IS-METRIC   VALUE 'M'.
+      * I = 英制（英寸/磅，原有格式）；M = 公制（厘米/公斤）
+      * 海外诊所的数据按公制送入，由 0215 段按标志选用对应公式
 
       * 输出文件描述
        FD PRINT-FILE.
 
-       01 PRINT-LINE        PIC X(132).  
+       01 PRINT-LINE        PIC X(132).
+
+      * 身高体重不合格记录的异常清单
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-PRINT-LINE  PIC X(132).
+
+      * 检查点文件：记录已处理到的记录数，以及当时处理到的姓名；
+      * 同时存下重启点为止累计的人群统计数据，重启时整体恢复，
+      * 而不是只统计重启点之后的尾部记录
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+            05 CKPT-RECORD-COUNT    PIC 9(7).
+            05 CKPT-PERSON-NAME.
+                10 CKPT-LASTNAME     PIC X(20).
+                10 CKPT-FIRSTNAME    PIC X(20).
+            05 CKPT-TOTAL-BMI        PIC 9(7)V99.
+            05 CKPT-UNDERWEIGHT-COUNT PIC 9(7).
+            05 CKPT-NORMAL-COUNT    PIC 9(7).
+            05 CKPT-OVERWEIGHT-COUNT PIC 9(7).
+            05 CKPT-OBESITY-COUNT   PIC 9(7).
+            05 CKPT-RECORDS-READ    PIC 9(7).
+            05 CKPT-RECORDS-REJECTED PIC 9(7).
 
       * 工作存储节，定义变量
-       WORKING-STORAGE SECTION.          
-       01 WS. 
-           05 WS-BMI           PIC 99V99.   
+       WORKING-STORAGE SECTION.
+       01 WS.
+           05 WS-BMI           PIC 99V99.
+           05 WS-BMI-RESULT    PIC X(15) VALUE SPACES.
+           05 WS-HEIGHT-M       PIC 9(2)V999 VALUE ZEROES.
+           05 WS-HEIGHT-SQUARE  PIC 9(4)V9999 VALUE ZEROES.
+
+       01  WS-VALID-SW          PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID   VALUE 'Y'.
+       01  WS-REJECT-REASON     PIC X(30) VALUE SPACES.
+       01  WS-RECORDS-READ      PIC 9(7) VALUE ZEROES.
+       01  WS-RECORDS-REJECTED  PIC 9(7) VALUE ZEROES.
+
+      * 检查点/重启控制区
+       01  WS-CHECKPOINT-STATUS   PIC X(2) VALUE '00'.
+       01  WS-CHECKPOINT-SW       PIC X VALUE 'N'.
+           88 CHECKPOINT-EOF      VALUE 'Y'.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01  WS-RESTART-COUNT       PIC 9(7) VALUE ZEROES.
+       01  WS-PROCESSED-COUNT     PIC 9(7) VALUE ZEROES.
+       01  WS-CKPT-QUOTIENT       PIC 9(7) VALUE ZEROES.
+       01  WS-CKPT-REMAINDER      PIC 9(4) VALUE ZEROES.
+
+      * 人群 BMI 汇总统计，用于报表尾部
+       01  WS-TOTAL-BMI          PIC 9(7)V99 COMP-3 VALUE ZEROES.
+       01  WS-AVERAGE-BMI        PIC 999.99 VALUE ZEROES.
+       01  WS-CATEGORY-COUNTS.
+           05 WS-UNDERWEIGHT-COUNT  PIC 9(7) VALUE ZEROES.
+           05 WS-NORMAL-COUNT       PIC 9(7) VALUE ZEROES.
+           05 WS-OVERWEIGHT-COUNT   PIC 9(7) VALUE ZEROES.
+           05 WS-OBESITY-COUNT      PIC 9(7) VALUE ZEROES.
+
+      * 报表尾部统计行
+       01  SUMMARY-HEADING-LINE.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(40) VALUE
+                  'BMI SUMMARY STATISTICS'.
+           05 FILLER            PIC X(87) VALUE SPACES.
+       01  SUMMARY-DETAIL-LINE.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 SUM-LABEL         PIC X(30).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 SUM-VALUE         PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(84) VALUE SPACES.
+
+      * 异常清单标题行
+       01  EXCEPTION-HEADING-LINE.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(40) VALUE 'NAME'.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(30) VALUE 'REASON REJECTED'.
+           05 FILLER            PIC X(52) VALUE SPACES.
+
+      * 异常清单明细行
+       01  EXCEPTION-DETAIL-LINE.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 EXC-NAME          PIC X(40).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 EXC-REASON        PIC X(30).
+           05 FILLER            PIC X(52) VALUE SPACES.
 
       * 报表标题行
-       01  HEADING-LINE.                
+       01  HEADING-LINE.
            05 FILLER            PIC X(5) VALUE SPACES.
            05 FILLER            PIC X(40) VALUE 'NAME'.
            05 FILLER            PIC X(22) VALUE 'HEIGHT IN INCHES'.
            05 FILLER            PIC X(30) VALUE 'WEIGHT IN POUNDS'.
            05 FILLER            PIC X(12) VALUE 'BMI'.
-           05 FILLER            PIC X(22) VALUE SPACES.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE 'BMI CATEGORY'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
 
       * 报表明细行
-       01  DETAIL-LINE.                  
+       01  DETAIL-LINE.
            05 FILLER           PIC X(5)  VALUE SPACES.
            05 DET-NAME         PIC X(40).
            05 FILLER           PIC X(5)  VALUE SPACES.
-           05 DET-HEIGHT       PIC X(5).
-           05 FILLER           PIC X(20)  VALUE SPACES.
-           05 DET-WEIGHT       PIC X(12).
+           05 DET-HEIGHT       PIC ZZZ9.9.
+           05 FILLER           PIC X(19)  VALUE SPACES.
+           05 DET-WEIGHT       PIC ZZZZ9.9.
            05 FILLER           PIC X(10)  VALUE SPACES.
            05 DET-BMI          PIC 999.99.
-           05 FILLER           PIC X VALUE '%'.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 DET-BMI-CATEGORY PIC X(15).
+           05 FILLER           PIC X(5)  VALUE SPACES.
          
       * 过程部，程序主逻辑
        PROCEDURE DIVISION.                
 
       * 打开文件段落
-       0050-OPEN-FILE.                    
+       0050-OPEN-FILE.
            OPEN INPUT BMI-FILE.
-           OPEN OUTPUT PRINT-FILE.
+           PERFORM 0060-READ-CHECKPOINT.
+      * 续跑时沿用已有的报表/异常文件内容，避免 OPEN OUTPUT 把重启
+      * 前已经打印过的明细行和统计清空
+           IF WS-RESTART-COUNT > ZEROES
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
            PERFORM 0100-PROCESS-RECORDS.
            PERFORM 0400-STOP-RUN.
 
+      * 读取检查点文件，确定本次从第几条记录开始处理；文件不存在
+      * 表示从头开始，存在则从上次记录的位置之后续跑
+       0060-READ-CHECKPOINT.
+           MOVE ZEROES TO WS-RESTART-COUNT.
+           MOVE 'N' TO WS-CHECKPOINT-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                    AT END SET CHECKPOINT-EOF TO TRUE
+                    END-READ
+               PERFORM UNTIL CHECKPOINT-EOF
+                   MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+      * 恢复到重启点为止累计的人群统计，而不是只从重启点之后
+      * 重新统计，否则平均 BMI 和分类人数只会反映尾部记录
+                   MOVE CKPT-TOTAL-BMI TO WS-TOTAL-BMI
+                   MOVE CKPT-UNDERWEIGHT-COUNT TO WS-UNDERWEIGHT-COUNT
+                   MOVE CKPT-NORMAL-COUNT TO WS-NORMAL-COUNT
+                   MOVE CKPT-OVERWEIGHT-COUNT TO WS-OVERWEIGHT-COUNT
+                   MOVE CKPT-OBESITY-COUNT TO WS-OBESITY-COUNT
+                   MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   READ CHECKPOINT-FILE
+                        AT END SET CHECKPOINT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
       * 处理记录段落
-       0100-PROCESS-RECORDS.             
+       0100-PROCESS-RECORDS.
 
-           PERFORM 0300-WRITE-HEADING-LINE.
+      * 续跑时报表/异常文件用 OPEN EXTEND 接着上次的内容写，标题
+      * 行只在全新一轮运行时写一次，否则会在文件中间再插入一组
+      * 标题
+           IF WS-RESTART-COUNT = ZEROES
+               PERFORM 0300-WRITE-HEADING-LINE
+               PERFORM 0305-WRITE-EXCEPTION-HEADING
+           END-IF.
       *    This is a priming read of the data file
            READ BMI-FILE
                 AT END SET ENDOFBMI TO TRUE
                 END-READ.
-           PERFORM 0200-CALCULATE-BMI UNTIL ENDOFBMI. 
+           PERFORM 0200-CALCULATE-BMI UNTIL ENDOFBMI.
+           PERFORM 0340-WRITE-SUMMARY-TRAILER.
 
       * 计算 BMI 段落
-       0200-CALCULATE-BMI.               
-           COMPUTE WS-BMI = WEIGHT * 703 / (HEIGHT-INCHES * 
-            HEIGHT-INCHES).
-           MOVE PERSON-NAME TO DET-NAME.
-           MOVE HEIGHT-INCHES TO DET-HEIGHT.
-           MOVE WEIGHT TO DET-WEIGHT.
-           MOVE WS-BMI TO DET-BMI.
-           PERFORM 0320-WRITE-DETAIL-LINE.
+       0200-CALCULATE-BMI.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           IF WS-PROCESSED-COUNT > WS-RESTART-COUNT
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 0205-VALIDATE-BMI-RECORD
+               IF RECORD-IS-VALID
+                   PERFORM 0215-SELECT-BMI-FORMULA
+                   PERFORM 0210-CLASSIFY-BMI
+                   MOVE PERSON-NAME TO DET-NAME
+                   MOVE HEIGHT-INCHES TO DET-HEIGHT
+                   MOVE WEIGHT TO DET-WEIGHT
+                   MOVE WS-BMI TO DET-BMI
+                   MOVE WS-BMI-RESULT TO DET-BMI-CATEGORY
+                   PERFORM 0320-WRITE-DETAIL-LINE
+               ELSE
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   PERFORM 0330-WRITE-EXCEPTION-LINE
+               END-IF
+               PERFORM 0350-WRITE-CHECKPOINT-IF-DUE
+           END-IF.
            READ BMI-FILE
               AT END SET ENDOFBMI TO TRUE
            END-READ.
 
+      * 校验身高体重，拒绝零值或非数字记录，避免除零中断
+       0205-VALIDATE-BMI-RECORD.
+           MOVE 'Y' TO WS-VALID-SW.
+           EVALUATE TRUE
+               WHEN HEIGHT-INCHES NOT NUMERIC
+                    OR HEIGHT-INCHES = ZEROES
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'invalid or zero height' TO WS-REJECT-REASON
+               WHEN WEIGHT NOT NUMERIC OR WEIGHT = ZEROES
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'invalid or zero weight' TO WS-REJECT-REASON
+           END-EVALUATE.
+
+      * 按记录上的单位标志选用英制或公制公式计算 BMI
+       0215-SELECT-BMI-FORMULA.
+           IF UNIT-IS-METRIC
+               COMPUTE WS-HEIGHT-M = HEIGHT-INCHES / 100
+               COMPUTE WS-HEIGHT-SQUARE = WS-HEIGHT-M * WS-HEIGHT-M
+               COMPUTE WS-BMI = WEIGHT / WS-HEIGHT-SQUARE
+           ELSE
+               COMPUTE WS-BMI = WEIGHT * 703 / (HEIGHT-INCHES *
+                HEIGHT-INCHES)
+           END-IF.
+
+      * 按照与互动程序相同的区间把 BMI 分类，并累计人群统计数据
+       0210-CLASSIFY-BMI.
+           ADD WS-BMI TO WS-TOTAL-BMI.
+           EVALUATE TRUE
+               WHEN WS-BMI < 18.5
+                   MOVE 'Underweight'   TO WS-BMI-RESULT
+                   ADD 1 TO WS-UNDERWEIGHT-COUNT
+               WHEN WS-BMI < 24.9
+                   MOVE 'Normal weight' TO WS-BMI-RESULT
+                   ADD 1 TO WS-NORMAL-COUNT
+               WHEN WS-BMI < 29.9
+                   MOVE 'Overweight'    TO WS-BMI-RESULT
+                   ADD 1 TO WS-OVERWEIGHT-COUNT
+               WHEN OTHER
+                   MOVE 'Obesity'       TO WS-BMI-RESULT
+                   ADD 1 TO WS-OBESITY-COUNT
+           END-EVALUATE.
+
+      * 写异常清单标题行
+       0305-WRITE-EXCEPTION-HEADING.
+           MOVE EXCEPTION-HEADING-LINE TO EXCEPTION-PRINT-LINE.
+           WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+      * 写异常清单明细行
+       0330-WRITE-EXCEPTION-LINE.
+           MOVE PERSON-NAME TO EXC-NAME.
+           MOVE WS-REJECT-REASON TO EXC-REASON.
+           MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-PRINT-LINE.
+           WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
       * 写标题行段落
        0300-WRITE-HEADING-LINE.          
            MOVE HEADING-LINE TO PRINT-LINE.
@@ -165,14 +372,77 @@
            WRITE PRINT-LINE.
 
       * 写明细行段落
-       0320-WRITE-DETAIL-LINE.           
+       0320-WRITE-DETAIL-LINE.
            MOVE DETAIL-LINE TO PRINT-LINE.
            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
 
+      * 每隔 WS-CHECKPOINT-INTERVAL 条已处理记录，向检查点文件
+      * 写一条记录数和当前姓名，供批量运行中途失败后续跑
+       0350-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZEROES
+               MOVE WS-PROCESSED-COUNT TO CKPT-RECORD-COUNT
+               MOVE PERSON-NAME TO CKPT-PERSON-NAME
+               MOVE WS-TOTAL-BMI TO CKPT-TOTAL-BMI
+               MOVE WS-UNDERWEIGHT-COUNT TO CKPT-UNDERWEIGHT-COUNT
+               MOVE WS-NORMAL-COUNT TO CKPT-NORMAL-COUNT
+               MOVE WS-OVERWEIGHT-COUNT TO CKPT-OVERWEIGHT-COUNT
+               MOVE WS-OBESITY-COUNT TO CKPT-OBESITY-COUNT
+               MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+               MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+      * 写报表尾部人群统计：平均 BMI 及各分类人数
+       0340-WRITE-SUMMARY-TRAILER.
+           IF (WS-RECORDS-READ - WS-RECORDS-REJECTED) > ZEROES
+               COMPUTE WS-AVERAGE-BMI ROUNDED =
+                       WS-TOTAL-BMI / (WS-RECORDS-READ -
+                       WS-RECORDS-REJECTED)
+           END-IF.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SUMMARY-HEADING-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'AVERAGE BMI'          TO SUM-LABEL.
+           MOVE WS-AVERAGE-BMI         TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE    TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'UNDERWEIGHT COUNT'    TO SUM-LABEL.
+           MOVE WS-UNDERWEIGHT-COUNT   TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE    TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'NORMAL WEIGHT COUNT'  TO SUM-LABEL.
+           MOVE WS-NORMAL-COUNT        TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE    TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'OVERWEIGHT COUNT'     TO SUM-LABEL.
+           MOVE WS-OVERWEIGHT-COUNT    TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE    TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'OBESITY COUNT'        TO SUM-LABEL.
+           MOVE WS-OBESITY-COUNT       TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE    TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'RECORDS REJECTED'     TO SUM-LABEL.
+           MOVE WS-RECORDS-REJECTED    TO SUM-VALUE.
+           MOVE SUMMARY-DETAIL-LINE    TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
       * 结束处理段落
-       0400-STOP-RUN.                    
-          CLOSE BMI-FILE.
-          CLOSE PRINT-FILE.
+       0400-STOP-RUN.
+           CLOSE BMI-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE CHECKPOINT-FILE.
+      * 本次运行正常跑到结尾，清空检查点文件，这样下一次运行会被
+      * 当作全新的一轮处理，而不会误以为是续跑而跳过已处理的记录
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
-       STOP RUN.
+      * GOBACK 而非 STOP RUN，便于本程序被 OPERATORMENU 用 CALL 调用；
+      * 独立运行时 GOBACK 在最外层程序上与 STOP RUN 效果相同
+           GOBACK.
        END PROGRAM ENHANCEDBMICALCULATOR.
