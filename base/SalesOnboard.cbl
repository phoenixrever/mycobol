@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESONBOARD.
+      * 程序名称：HR 名册 CSV 导入工具
+       AUTHOR.     PEGGY FISHER.
+      * 作者
+      ***************************************************************
+      *  This program reads the quarterly HR roster extract, which  *
+      *   arrives as a comma-delimited CSV file, and writes it out  *
+      *   in the fixed SALESDETAILS layout SALES.cbl and            *
+      *   SALESMAINT.cbl expect on SALES.DAT. This replaces the     *
+      *   manual column-alignment step that used to happen before   *
+      *   every new roster could be loaded.                         *
+      ***************************************************************
+
+      *===============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT HR-EXTRACT-FILE ASSIGN TO "SALESHR.CSV"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      * HR 系统每季度提供的逗号分隔名册文件
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS SALESPERSON-ID
+             FILE STATUS IS WS-SALESFILE-STATUS.
+      * 生成的销售人员主档，与 SALES.cbl / SALESMAINT.cbl 的布局一致
+      * HR 名册按其系统内部顺序导出，不保证按 SALESPERSON-ID 升序
+      * 排列，用 RANDOM 存取可以按键随机写入，不要求来源行已排序
+            SELECT ONBOARD-LOG-FILE ASSIGN TO "SALESONBOARD.LOG".
+      * 导入结果日志
+
+      *===============================================
+       DATA DIVISION.
+       FILE SECTION.
+
+      * HR 名册 CSV 文件，每行一条记录
+       FD HR-EXTRACT-FILE.
+       01 HR-CSV-LINE                PIC X(100).
+
+      * 销售人员主档，与 SALES.cbl / SALESMAINT.cbl 的物理布局一致
+       FD SALESFILE.
+       01 SALESDETAILS.
+            05 SALESPERSON-ID       PIC 9(5).
+            05 SALESPERSON-NAME.
+                10 LASTNAME          PIC X(20).
+                10 FIRSTNAME         PIC X(20).
+            05 REGION                PIC X(5).
+            05 YEARLYSALES           PIC 9(6).
+            05 GENDER                PIC X.
+            05 PRIOR-YEAR-SALES-GRP.
+                10 PRIOR-YEAR-SALES  PIC 9(6) OCCURS 5 TIMES.
+            05 ADJUSTMENT             PIC S9(6).
+      * 新建档案没有历史销售额和调整记录，均以零值起始
+
+      * 导入结果日志
+       FD ONBOARD-LOG-FILE.
+       01 ONBOARD-LOG-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SALESFILE-STATUS      PIC X(2) VALUE '00'.
+       01  WS-HR-SW                 PIC X VALUE 'N'.
+           88 ENDOFHR               VALUE 'Y'.
+       01  WS-RECORDS-READ          PIC 9(7) VALUE ZEROES.
+       01  WS-RECORDS-LOADED        PIC 9(7) VALUE ZEROES.
+       01  WS-RECORDS-REJECTED      PIC 9(7) VALUE ZEROES.
+
+      * CSV 字段拆分用的暂存区，逐字段以逗号分隔取出
+       01  WS-CSV-FIELDS.
+            05 WS-CSV-ID             PIC X(5).
+            05 WS-CSV-LASTNAME       PIC X(20).
+            05 WS-CSV-FIRSTNAME      PIC X(20).
+            05 WS-CSV-REGION         PIC X(5).
+            05 WS-CSV-YEARLYSALES    PIC X(6).
+            05 WS-CSV-GENDER         PIC X(1).
+       01  WS-UNSTRING-PTR           PIC 9(3) VALUE ZEROES.
+
+       01  WS-VALID-SW               PIC X VALUE 'Y'.
+           88 ROW-IS-VALID           VALUE 'Y'.
+
+       01  LOG-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 LOG-CODE              PIC X(10).
+            05 FILLER                PIC X(3)  VALUE SPACES.
+            05 LOG-ID                PIC X(7).
+            05 FILLER                PIC X(3)  VALUE SPACES.
+            05 LOG-RESULT            PIC X(40).
+            05 FILLER                PIC X(64) VALUE SPACES.
+
+      *===============================================
+       PROCEDURE DIVISION.
+
+      * 打开文件段落
+        0050-OPEN-FILE.
+           OPEN INPUT HR-EXTRACT-FILE.
+      * OPEN I-O 保留 SALESFILE 已有的记录（以及 SALESMAINT 已经
+      * 累积在其中的 ADJUSTMENT/PRIOR-YEAR-SALES-GRP 历史），本季
+      * 名册只新增/覆盖自己的记录；只有第一次建档、文件尚不存在
+      * 时才改用 OPEN OUTPUT 新建
+           OPEN I-O SALESFILE.
+           IF WS-SALESFILE-STATUS NOT = '00'
+               OPEN OUTPUT SALESFILE
+           END-IF.
+           OPEN OUTPUT ONBOARD-LOG-FILE.
+           PERFORM 0100-PROCESS-ROSTER.
+           PERFORM 0900-STOP-RUN.
+
+      * 读取 CSV 名册并逐行处理
+        0100-PROCESS-ROSTER.
+           READ HR-EXTRACT-FILE
+                AT END SET ENDOFHR TO TRUE
+                END-READ.
+           PERFORM UNTIL ENDOFHR
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 0110-SPLIT-CSV-ROW
+               PERFORM 0120-VALIDATE-ROW
+               IF ROW-IS-VALID
+                   PERFORM 0130-WRITE-SALES-RECORD
+               ELSE
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   MOVE 'REJECTED'  TO LOG-CODE
+                   MOVE WS-CSV-ID   TO LOG-ID
+                   MOVE 'rejected - incomplete CSV row' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+               END-IF
+               READ HR-EXTRACT-FILE
+                   AT END SET ENDOFHR TO TRUE
+               END-READ
+           END-PERFORM.
+           PERFORM 0300-WRITE-SUMMARY.
+
+      * 按逗号拆分一行 CSV 记录：编号,姓,名,地区,年销售额,性别
+        0110-SPLIT-CSV-ROW.
+           MOVE SPACES TO WS-CSV-FIELDS.
+           UNSTRING HR-CSV-LINE DELIMITED BY ','
+               INTO WS-CSV-ID, WS-CSV-LASTNAME, WS-CSV-FIRSTNAME,
+                    WS-CSV-REGION, WS-CSV-YEARLYSALES, WS-CSV-GENDER
+               TALLYING IN WS-UNSTRING-PTR
+           END-UNSTRING.
+
+      * 校验拆分出来的字段是否完整可用
+        0120-VALIDATE-ROW.
+           MOVE 'Y' TO WS-VALID-SW.
+           IF WS-CSV-ID = SPACES OR WS-CSV-ID NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+           IF WS-CSV-YEARLYSALES NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+
+      * 把拆分出来的字段写成一条 SALESDETAILS 记录
+        0130-WRITE-SALES-RECORD.
+           MOVE WS-CSV-ID          TO SALESPERSON-ID.
+           MOVE WS-CSV-LASTNAME    TO LASTNAME.
+           MOVE WS-CSV-FIRSTNAME   TO FIRSTNAME.
+           MOVE WS-CSV-REGION      TO REGION.
+           MOVE WS-CSV-YEARLYSALES TO YEARLYSALES.
+           MOVE WS-CSV-GENDER      TO GENDER.
+           MOVE ZEROES             TO PRIOR-YEAR-SALES-GRP.
+           MOVE ZEROES             TO ADJUSTMENT.
+           WRITE SALESDETAILS
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   MOVE 'REJECTED'  TO LOG-CODE
+                   MOVE WS-CSV-ID   TO LOG-ID
+                   MOVE 'rejected - duplicate id' TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+                   MOVE 'LOADED'    TO LOG-CODE
+                   MOVE WS-CSV-ID   TO LOG-ID
+                   MOVE 'loaded'    TO LOG-RESULT
+                   PERFORM 0320-WRITE-LOG-LINE
+           END-WRITE.
+
+      * 写日志明细行
+        0320-WRITE-LOG-LINE.
+           MOVE LOG-DETAIL-LINE TO ONBOARD-LOG-LINE.
+           WRITE ONBOARD-LOG-LINE AFTER ADVANCING 1 LINE.
+
+      * 写处理汇总行
+        0300-WRITE-SUMMARY.
+           MOVE SPACES TO ONBOARD-LOG-LINE.
+           WRITE ONBOARD-LOG-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'TOTAL'       TO LOG-CODE.
+           MOVE WS-RECORDS-READ TO LOG-ID.
+           MOVE 'rows read from CSV' TO LOG-RESULT.
+           PERFORM 0320-WRITE-LOG-LINE.
+           MOVE 'LOADED'      TO LOG-CODE.
+           MOVE WS-RECORDS-LOADED TO LOG-ID.
+           MOVE 'records loaded into SALESFILE' TO LOG-RESULT.
+           PERFORM 0320-WRITE-LOG-LINE.
+           MOVE 'REJECTED'    TO LOG-CODE.
+           MOVE WS-RECORDS-REJECTED TO LOG-ID.
+           MOVE 'rows rejected' TO LOG-RESULT.
+           PERFORM 0320-WRITE-LOG-LINE.
+
+      * 关闭文件并结束程序
+        0900-STOP-RUN.
+           CLOSE HR-EXTRACT-FILE.
+           CLOSE SALESFILE.
+           CLOSE ONBOARD-LOG-FILE.
+           STOP RUN.
+
+          END PROGRAM SALESONBOARD.
